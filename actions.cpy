@@ -0,0 +1,152 @@
+      *=================================================================
+      * menu de gestion du journal des actions de jeu
+      *=================================================================
+           MENU_ACTIONS.
+           PERFORM WITH TEST AFTER UNTIL WchoixAdmin < 1
+           DISPLAY
+           '*****************************************************'
+           DISPLAY
+           '* 0 - Retour                                        *'
+           DISPLAY
+           '* 1 - Ajouter une action                            *'
+           DISPLAY
+           '* 2 - Rafraichir les stats d un joueur               *'
+           DISPLAY
+           '* 3 - Rafraichir les stats de tous les joueurs       *'
+           DISPLAY
+           '*****************************************************'
+           ACCEPT WchoixAdmin
+           EVALUATE WchoixAdmin
+           WHEN 1
+               PERFORM AJOUTER_ACTION
+           WHEN 2
+               PERFORM RAFRAICHIR_STATS_UN_JOUEUR
+           WHEN 3
+               PERFORM RAFRAICHIR_STATS_TOUS_JOUEURS
+           END-EVALUATE
+           END-PERFORM
+           MOVE 1 TO WchoixAdmin.
+
+           AJOUTER_ACTION.
+           MOVE 0 TO TampoNextIdAction
+           OPEN INPUT factions
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ factions NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fac_idAc > TampoNextIdAction THEN
+                       MOVE fac_idAc TO TampoNextIdAction
+                   END-IF
+           END-PERFORM
+           CLOSE factions
+           COMPUTE TampoNextIdAction = TampoNextIdAction + 1
+           OPEN I-O factions
+           MOVE TampoNextIdAction TO fac_idAc
+           DISPLAY 'Type (but / passe / cartonR / cartonJ) '
+           ACCEPT fac_typeAc
+           DISPLAY 'Identifiant de la rencontre '
+           ACCEPT fac_idRencAc
+           DISPLAY 'Identifiant du joueur '
+           ACCEPT fac_idJouAc
+           DISPLAY 'Minute '
+           ACCEPT fac_minuteAc
+           WRITE actionsTampon END-WRITE
+           CLOSE factions
+           DISPLAY 'Action enregistree, identifiant : '
+               TampoNextIdAction.
+
+      *=================================================================
+      * recalcule les stats d'un joueur (buts, passes, cartons) a
+      * partir du journal factions.dat
+      *=================================================================
+           RAFRAICHIR_STATS_UN_JOUEUR.
+           DISPLAY 'Identifiant du joueur '
+           ACCEPT TampoIdJouRecherche
+           PERFORM CALCULER_STATS_JOUEUR
+           PERFORM ENREGISTRER_STATS_JOUEUR
+           DISPLAY 'Stats mises a jour pour le joueur '
+               TampoIdJouRecherche.
+
+           RAFRAICHIR_STATS_TOUS_JOUEURS.
+           OPEN INPUT fjoueurs
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fjoueurs NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   MOVE fj_idJou TO TampoIdJouRecherche
+                   PERFORM CALCULER_STATS_JOUEUR
+                   PERFORM ENREGISTRER_STATS_JOUEUR
+           END-PERFORM
+           CLOSE fjoueurs
+           DISPLAY 'Stats recalculees pour tous les joueurs.'.
+
+      *=================================================================
+      * parcourt factions.dat via la cle alternative fac_idJouAc et
+      * cumule les totaux du joueur recherche
+      *=================================================================
+           CALCULER_STATS_JOUEUR.
+           MOVE 0 TO TampoNbButs
+           MOVE 0 TO TampoNbPasses
+           MOVE 0 TO TampoNbCartonsR
+           MOVE 0 TO TampoNbCartonsJ
+           OPEN INPUT factions
+           MOVE TampoIdJouRecherche TO fac_idJouAc
+           START factions KEY IS = fac_idJouAc
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           IF Wfin NOT = 1 THEN
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ factions NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fac_idJouAc NOT = TampoIdJouRecherche THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           EVALUATE fac_typeAc
+                             WHEN 'but'
+                               COMPUTE TampoNbButs = TampoNbButs + 1
+                             WHEN 'passe'
+                               COMPUTE TampoNbPasses =
+                                   TampoNbPasses + 1
+                             WHEN 'cartonR'
+                               COMPUTE TampoNbCartonsR =
+                                   TampoNbCartonsR + 1
+                             WHEN 'cartonJ'
+                               COMPUTE TampoNbCartonsJ =
+                                   TampoNbCartonsJ + 1
+                           END-EVALUATE
+                       END-IF
+               END-PERFORM
+           END-IF
+           CLOSE factions
+           MOVE 0 TO Wfin.
+
+      *=================================================================
+      * reporte les totaux calcules sur la fiche du joueur (recherche
+      * sequentielle car fj_Joueur est une cle composee nom+id)
+      *=================================================================
+           ENREGISTRER_STATS_JOUEUR.
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin
+           OPEN I-O fjoueurs
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ fjoueurs NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fj_idJou = TampoIdJouRecherche THEN
+                       MOVE 1 TO Wtrouve3
+                       MOVE TampoNbButs TO fj_butJou
+                       MOVE TampoNbPasses TO fj_passeJou
+                       MOVE TampoNbCartonsR TO fj_cartonRJou
+                       MOVE TampoNbCartonsJ TO fj_cartonJJou
+                       MOVE TampoAdminLogin TO fj_modifPar
+                       MOVE TampoDateAudit TO fj_dateModif
+                       REWRITE joueursTampon
+                   END-IF
+           END-PERFORM
+           CLOSE fjoueurs
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin.
