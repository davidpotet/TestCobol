@@ -0,0 +1,79 @@
+      *=================================================================
+      * menu de gestion des joueurs
+      *=================================================================
+           MENU_JOUEURS.
+           PERFORM WITH TEST AFTER UNTIL WchoixAdmin < 1
+           DISPLAY
+           '*****************************************************'
+           DISPLAY
+           '* 0 - Retour                                        *'
+           DISPLAY
+           '* 1 - Ajouter un joueur                              *'
+           DISPLAY
+           '* 2 - Afficher les joueurs                          *'
+           DISPLAY
+           '*****************************************************'
+           ACCEPT WchoixAdmin
+           EVALUATE WchoixAdmin
+           WHEN 1
+               PERFORM AJOUTER_JOUEUR
+           WHEN 2
+               PERFORM AFFICHER_JOUEURS
+           END-EVALUATE
+           END-PERFORM
+           MOVE 1 TO WchoixAdmin.
+
+           AJOUTER_JOUEUR.
+           MOVE 0 TO TampoNextIdJoueur
+           OPEN INPUT fjoueurs
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fjoueurs NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fj_idJou > TampoNextIdJoueur THEN
+                       MOVE fj_idJou TO TampoNextIdJoueur
+                   END-IF
+           END-PERFORM
+           CLOSE fjoueurs
+           COMPUTE TampoNextIdJoueur = TampoNextIdJoueur + 1
+           OPEN I-O fjoueurs
+           DISPLAY 'Nom du joueur '
+           ACCEPT fj_nomJou
+           MOVE TampoNextIdJoueur TO fj_idJou
+           DISPLAY 'Identifiant de l equipe '
+           ACCEPT fj_idEq
+           DISPLAY 'Accronyme de l equipe '
+           ACCEPT fj_accronymeEq
+           DISPLAY 'Prenom '
+           ACCEPT fj_prenomJou
+           DISPLAY 'Age '
+           ACCEPT fj_ageJou
+           DISPLAY 'Nationalite '
+           ACCEPT fj_nationaliteJou
+           DISPLAY 'Numero '
+           ACCEPT fj_numeroJou
+           DISPLAY 'Poste '
+           ACCEPT fj_posteJou
+           MOVE 0 TO fj_butJou
+           MOVE 0 TO fj_passeJou
+           MOVE 0 TO fj_cartonRJou
+           MOVE 0 TO fj_cartonJJou
+           MOVE TampoAdminLogin TO fj_modifPar
+           MOVE TampoDateAudit TO fj_dateModif
+           WRITE joueursTampon END-WRITE
+           CLOSE fjoueurs
+           DISPLAY 'Joueur cree, identifiant : 'TampoNextIdJoueur.
+
+           AFFICHER_JOUEURS.
+           OPEN INPUT fjoueurs
+           MOVE 0 TO Wfin
+           DISPLAY '--- LISTE DES JOUEURS ---'
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fjoueurs NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY fj_idJou' 'fj_nomJou' 'fj_posteJou
+                       ' buts:'fj_butJou' passes:'fj_passeJou
+           END-PERFORM
+           CLOSE fjoueurs.
