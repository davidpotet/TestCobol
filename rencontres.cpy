@@ -0,0 +1,119 @@
+      *=================================================================
+      * menu de gestion des rencontres
+      *=================================================================
+           MENU_RENCONTRES.
+           PERFORM WITH TEST AFTER UNTIL WchoixAdmin < 1
+           DISPLAY
+           '*****************************************************'
+           DISPLAY
+           '* 0 - Retour                                        *'
+           DISPLAY
+           '* 1 - Ajouter une rencontre                          *'
+           DISPLAY
+           '* 2 - Afficher les rencontres                       *'
+           DISPLAY
+           '* 3 - Saisir le score d une rencontre                *'
+           DISPLAY
+           '*****************************************************'
+           ACCEPT WchoixAdmin
+           EVALUATE WchoixAdmin
+           WHEN 1
+               PERFORM AJOUTER_RENCONTRE
+           WHEN 2
+               PERFORM AFFICHER_RENCONTRES
+           WHEN 3
+               PERFORM SAISIR_SCORE_RENCONTRE
+           END-EVALUATE
+           END-PERFORM
+           MOVE 1 TO WchoixAdmin.
+
+           AJOUTER_RENCONTRE.
+           MOVE 0 TO TampoNextIdRencontre
+           OPEN INPUT frencontres
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ frencontres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fr_idRenc > TampoNextIdRencontre THEN
+                       MOVE fr_idRenc TO TampoNextIdRencontre
+                   END-IF
+           END-PERFORM
+           CLOSE frencontres
+           COMPUTE TampoNextIdRencontre = TampoNextIdRencontre + 1
+           OPEN I-O frencontres
+           MOVE TampoNextIdRencontre TO fr_idRenc
+           DISPLAY 'Identifiant de l equipe a domicile '
+           ACCEPT fr_EquipeDom
+           DISPLAY 'Identifiant de l equipe a l exterieur '
+           ACCEPT fr_EquipeExt
+           DISPLAY 'Heure (hh:mm) '
+           ACCEPT fr_heureRenc
+           DISPLAY 'Annee '
+           ACCEPT fr_anneeRenc
+           DISPLAY 'Mois '
+           ACCEPT fr_moisRenc
+           DISPLAY 'Jour '
+           ACCEPT fr_joursRenc
+           MOVE 'aven' TO fr_statutRenc
+           MOVE 0 TO fr_scoreDomRenc
+           MOVE 0 TO fr_scoreExtRenc
+           MOVE 0 TO fr_idArb1
+           MOVE 0 TO fr_idArb2
+           MOVE 0 TO fr_idArb3
+           MOVE 0 TO fr_idArb4
+           MOVE TampoAdminLogin TO fr_modifPar
+           MOVE TampoDateAudit TO fr_dateModif
+           WRITE rencontresTampon END-WRITE
+           CLOSE frencontres
+           DISPLAY 'Rencontre creee, identifiant : '
+               TampoNextIdRencontre.
+
+           AFFICHER_RENCONTRES.
+           OPEN INPUT frencontres
+           MOVE 0 TO Wfin
+           DISPLAY '--- LISTE DES RENCONTRES ---'
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ frencontres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY fr_idRenc' 'fr_EquipeDom'-'fr_EquipeExt
+                       ' statut:'fr_statutRenc
+                       ' score:'fr_scoreDomRenc'-'fr_scoreExtRenc
+           END-PERFORM
+           CLOSE frencontres.
+
+      *=================================================================
+      * saisie du score final d'une rencontre ; la fait basculer au
+      * statut 'fini' pour qu'elle entre dans le classement Ligue 1
+      *=================================================================
+           SAISIR_SCORE_RENCONTRE.
+           DISPLAY 'Numero de la rencontre '
+           ACCEPT TampoIdRencVisee
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin
+           OPEN I-O frencontres
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ frencontres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fr_idRenc = TampoIdRencVisee THEN
+                       MOVE 1 TO Wtrouve3
+                       DISPLAY 'Score de l equipe a domicile '
+                       ACCEPT fr_scoreDomRenc
+                       DISPLAY 'Score de l equipe a l exterieur '
+                       ACCEPT fr_scoreExtRenc
+                       MOVE 'fini' TO fr_statutRenc
+                       MOVE TampoAdminLogin TO fr_modifPar
+                       MOVE TampoDateAudit TO fr_dateModif
+                       REWRITE rencontresTampon
+                   END-IF
+           END-PERFORM
+           CLOSE frencontres
+           IF Wtrouve3 = 0 THEN
+               DISPLAY 'Rencontre inconnue !'
+           ELSE
+               DISPLAY 'Score enregistre.'
+           END-IF
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin.
