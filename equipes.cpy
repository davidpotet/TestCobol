@@ -0,0 +1,76 @@
+      *=================================================================
+      * menu de gestion des equipes
+      *=================================================================
+           MENU_EQUIPES.
+           PERFORM WITH TEST AFTER UNTIL WchoixAdmin < 1
+           DISPLAY
+           '*****************************************************'
+           DISPLAY
+           '* 0 - Retour                                        *'
+           DISPLAY
+           '* 1 - Ajouter une equipe                             *'
+           DISPLAY
+           '* 2 - Afficher les equipes                          *'
+           DISPLAY
+           '*****************************************************'
+           ACCEPT WchoixAdmin
+           EVALUATE WchoixAdmin
+           WHEN 1
+               PERFORM AJOUTER_EQUIPE
+           WHEN 2
+               PERFORM AFFICHER_EQUIPES
+           END-EVALUATE
+           END-PERFORM
+           MOVE 1 TO WchoixAdmin.
+
+           AJOUTER_EQUIPE.
+           MOVE 0 TO TampoNextIdEquipe
+           OPEN INPUT fequipes
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fequipes NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fe_idEquipe > TampoNextIdEquipe THEN
+                       MOVE fe_idEquipe TO TampoNextIdEquipe
+                   END-IF
+           END-PERFORM
+           CLOSE fequipes
+           COMPUTE TampoNextIdEquipe = TampoNextIdEquipe + 1
+           OPEN I-O fequipes
+           MOVE TampoNextIdEquipe TO fe_idEquipe
+           DISPLAY 'Nom de l equipe '
+           ACCEPT fe_nomEq
+           DISPLAY 'Identifiant du stade '
+           ACCEPT fe_idStade
+           DISPLAY 'Lieu du stade '
+           ACCEPT fe_lieuStade
+           DISPLAY 'Accronyme '
+           ACCEPT fe_accronymeEq
+           DISPLAY 'Identifiant du capitaine '
+           ACCEPT fe_capitaineEq
+           DISPLAY 'Entraineur '
+           ACCEPT fe_entraineurEq
+           DISPLAY 'President '
+           ACCEPT fe_presidentEq
+           MOVE 0 TO fe_pointsEq
+           MOVE 0 TO fe_butMarquesEq
+           MOVE 0 TO fe_butPrisEq
+           MOVE TampoAdminLogin TO fe_modifPar
+           MOVE TampoDateAudit TO fe_dateModif
+           WRITE equipesTampon END-WRITE
+           CLOSE fequipes
+           DISPLAY 'Equipe creee, identifiant : 'TampoNextIdEquipe.
+
+           AFFICHER_EQUIPES.
+           OPEN INPUT fequipes
+           MOVE 0 TO Wfin
+           DISPLAY '--- LISTE DES EQUIPES ---'
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fequipes NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY fe_idEquipe' 'fe_nomEq' 'fe_accronymeEq
+                       ' Pts:'fe_pointsEq
+           END-PERFORM
+           CLOSE fequipes.
