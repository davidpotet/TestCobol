@@ -0,0 +1,65 @@
+      *=================================================================
+      * menu de gestion des stades
+      *=================================================================
+           MENU_STADES.
+           PERFORM WITH TEST AFTER UNTIL WchoixAdmin < 1
+           DISPLAY
+           '*****************************************************'
+           DISPLAY
+           '* 0 - Retour                                        *'
+           DISPLAY
+           '* 1 - Ajouter un stade                               *'
+           DISPLAY
+           '* 2 - Afficher les stades                           *'
+           DISPLAY
+           '*****************************************************'
+           ACCEPT WchoixAdmin
+           EVALUATE WchoixAdmin
+           WHEN 1
+               PERFORM AJOUTER_STADE
+           WHEN 2
+               PERFORM AFFICHER_STADES
+           END-EVALUATE
+           END-PERFORM
+           MOVE 1 TO WchoixAdmin.
+
+           AJOUTER_STADE.
+           MOVE 0 TO TampoNextIdStade
+           OPEN INPUT fstades
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fstades NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fs_idStade > TampoNextIdStade THEN
+                       MOVE fs_idStade TO TampoNextIdStade
+                   END-IF
+           END-PERFORM
+           CLOSE fstades
+           COMPUTE TampoNextIdStade = TampoNextIdStade + 1
+           OPEN I-O fstades
+           MOVE TampoNextIdStade TO fs_idStade
+           DISPLAY 'Nom du stade '
+           ACCEPT fs_nomStade
+           DISPLAY 'Identifiant de l equipe residente '
+           ACCEPT fs_idEquipe
+           DISPLAY 'Lieu '
+           ACCEPT fs_lieuStade
+           DISPLAY 'Capacite '
+           ACCEPT fs_capaciteStade
+           WRITE stadesTampon END-WRITE
+           CLOSE fstades
+           DISPLAY 'Stade cree, identifiant : 'TampoNextIdStade.
+
+           AFFICHER_STADES.
+           OPEN INPUT fstades
+           MOVE 0 TO Wfin
+           DISPLAY '--- LISTE DES STADES ---'
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fstades NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY fs_idStade' 'fs_lieuStade
+                       ' capacite:'fs_capaciteStade
+           END-PERFORM
+           CLOSE fstades.
