@@ -0,0 +1,192 @@
+      *=================================================================
+      * menu de gestion des arbitres
+      *=================================================================
+           MENU_ARBITRES.
+           PERFORM WITH TEST AFTER UNTIL WchoixAdmin < 1
+           DISPLAY
+           '*****************************************************'
+           DISPLAY
+           '* 0 - Retour                                        *'
+           DISPLAY
+           '* 1 - Ajouter un arbitre                             *'
+           DISPLAY
+           '* 2 - Afficher les arbitres                         *'
+           DISPLAY
+           '* 3 - Affecter un arbitre a une rencontre            *'
+           DISPLAY
+           '*****************************************************'
+           ACCEPT WchoixAdmin
+           EVALUATE WchoixAdmin
+           WHEN 1
+               PERFORM AJOUTER_ARBITRE
+           WHEN 2
+               PERFORM AFFICHER_ARBITRES
+           WHEN 3
+               PERFORM AFFECTER_ARBITRE_RENCONTRE
+           END-EVALUATE
+           END-PERFORM
+           MOVE 1 TO WchoixAdmin.
+
+           AJOUTER_ARBITRE.
+           MOVE 0 TO TampoNextIdArbitre
+           OPEN INPUT farbitres
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ farbitres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fa_idArb > TampoNextIdArbitre THEN
+                       MOVE fa_idArb TO TampoNextIdArbitre
+                   END-IF
+           END-PERFORM
+           CLOSE farbitres
+           COMPUTE TampoNextIdArbitre = TampoNextIdArbitre + 1
+           OPEN I-O farbitres
+           MOVE TampoNextIdArbitre TO fa_idArb
+           DISPLAY 'Nom de l arbitre '
+           ACCEPT fa_nomArb
+           DISPLAY 'Prenom '
+           ACCEPT fa_prenomArb
+           DISPLAY 'Age '
+           ACCEPT fa_ageArb
+           DISPLAY 'Nationalite '
+           ACCEPT fa_nationaliteArb
+           MOVE TampoAdminLogin TO fa_modifPar
+           MOVE TampoDateAudit TO fa_dateModif
+           WRITE arbitresTampon END-WRITE
+           CLOSE farbitres
+           DISPLAY 'Arbitre cree, identifiant : 'TampoNextIdArbitre.
+
+           AFFICHER_ARBITRES.
+           OPEN INPUT farbitres
+           MOVE 0 TO Wfin
+           DISPLAY '--- LISTE DES ARBITRES ---'
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ farbitres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY fa_idArb' 'fa_nomArb' 'fa_prenomArb
+           END-PERFORM
+           CLOSE farbitres.
+
+      *=================================================================
+      * affecte un arbitre a une rencontre en verifiant, via les cles
+      * alternatives fa_dateRenc/fa_heureRenc, qu'il n'est pas deja
+      * affecte ailleurs a la meme date et a la meme heure
+      *=================================================================
+           AFFECTER_ARBITRE_RENCONTRE.
+           DISPLAY 'Numero de la rencontre '
+           ACCEPT TampoIdRencArb
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin
+           OPEN INPUT frencontres
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ frencontres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fr_idRenc = TampoIdRencArb THEN
+                       MOVE 1 TO Wtrouve3
+                       MOVE fr_dateRenc TO TampoDateArbTxt
+                       MOVE fr_heureRenc TO TampoHeureArbTxt
+                   END-IF
+           END-PERFORM
+           CLOSE frencontres
+           IF Wtrouve3 = 0 THEN
+               DISPLAY 'Rencontre inconnue !'
+           ELSE
+               DISPLAY 'Numero de l arbitre a affecter '
+               ACCEPT TampoIdArbSaisi
+               DISPLAY 'Quel creneau (1 a 4) ?'
+               ACCEPT WslotArbitre
+               PERFORM VERIFIER_DISPO_ARBITRE
+               IF WarbitreLibre = 0 THEN
+                   DISPLAY 'Arbitre deja affecte a cette date/heure !'
+               ELSE
+                   PERFORM ENREGISTRER_AFFECTATION_ARBITRE
+                   PERFORM ENREGISTRER_SLOT_RENCONTRE
+                   DISPLAY 'Arbitre affecte a la rencontre.'
+               END-IF
+           END-IF
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin.
+
+      *=================================================================
+      * un arbitre a desormais une ligne par affectation dans
+      * faffectations (plus une seule par arbitre) ; on verifie sa
+      * disponibilite en parcourant, via la cle alternative
+      * faf_dateRenc, toutes ses affectations a la date visee
+      *=================================================================
+           VERIFIER_DISPO_ARBITRE.
+           MOVE 1 TO WarbitreLibre
+           OPEN INPUT faffectations
+           MOVE TampoDateArbTxt TO faf_dateRenc
+           START faffectations KEY IS = faf_dateRenc
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           IF Wfin NOT = 1 THEN
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ faffectations NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF faf_dateRenc NOT = TampoDateArbTxt THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           IF faf_heureRenc = TampoHeureArbTxt
+                               AND faf_idArb = TampoIdArbSaisi
+                               AND faf_idRenc NOT = TampoIdRencArb THEN
+                               MOVE 0 TO WarbitreLibre
+                               MOVE 1 TO Wfin
+                           END-IF
+                       END-IF
+               END-PERFORM
+           END-IF
+           CLOSE faffectations
+           MOVE 0 TO Wfin.
+
+      *=================================================================
+      * cree une nouvelle ligne d'affectation (arbitre+rencontre) dans
+      * faffectations, au lieu d'ecraser la seule affectation de la
+      * fiche de l'arbitre - un arbitre garde ainsi tout son historique
+      * d'affectations
+      *=================================================================
+           ENREGISTRER_AFFECTATION_ARBITRE.
+           MOVE TampoIdArbSaisi TO faf_idArb
+           MOVE TampoIdRencArb TO faf_idRenc
+           MOVE TampoDateArbTxt TO faf_dateRenc
+           MOVE TampoHeureArbTxt TO faf_heureRenc
+           MOVE WslotArbitre TO faf_slot
+           MOVE TampoAdminLogin TO faf_modifPar
+           MOVE TampoDateAudit TO faf_dateModif
+           OPEN I-O faffectations
+           WRITE affectationsTampon END-WRITE
+           CLOSE faffectations.
+
+      *=================================================================
+      * place l'identifiant de l'arbitre dans le creneau choisi de la
+      * rencontre (fr_idArb1 a fr_idArb4)
+      *=================================================================
+           ENREGISTRER_SLOT_RENCONTRE.
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin
+           OPEN I-O frencontres
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ frencontres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fr_idRenc = TampoIdRencArb THEN
+                       MOVE 1 TO Wtrouve3
+                       EVALUATE WslotArbitre
+                           WHEN 1 MOVE TampoIdArbSaisi TO fr_idArb1
+                           WHEN 2 MOVE TampoIdArbSaisi TO fr_idArb2
+                           WHEN 3 MOVE TampoIdArbSaisi TO fr_idArb3
+                           WHEN 4 MOVE TampoIdArbSaisi TO fr_idArb4
+                       END-EVALUATE
+                       MOVE TampoAdminLogin TO fr_modifPar
+                       MOVE TampoDateAudit TO fr_dateModif
+                       REWRITE rencontresTampon
+                   END-IF
+           END-PERFORM
+           CLOSE frencontres
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin.
