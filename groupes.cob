@@ -10,6 +10,12 @@
            record key gr_lettre
            FILE STATUS IS Fgroupe_stat.
 
+           SELECT Fequipe ASSIGN TO "equipes.dat"
+           ORGANIZATION indexed
+           ACCESS IS dynamic
+           RECORD KEY eq_nom
+           FILE STATUS IS Fequipe_stat.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,9 +26,20 @@
                02 gr_eq2_nom PIC A(30).
                02 gr_eq3_nom PIC A(30).
                02 gr_eq4_nom PIC A(30).
+
+           FD Fequipe.
+           01 equipeTampon.
+               02 eq_nom PIC A(30).
+               02 eq_nomGroupe PIC A(1).
+               02 eq_nbPoints PIC 9(2).
+               02 eq_nomSelectionneur PIC A(10).
+               02 eq_sponsor PIC A(20).
+               02 eq_butsPour PIC 9(3).
+               02 eq_butsContre PIC 9(3).
        WORKING-STORAGE SECTION.
            77 Wrep PIC 9(2).
            77 Fgroupe_stat PIC 9(2).
+           77 Fequipe_stat PIC 9(2).
        77 Wfin PIC 9(2).
            77 choix PIC 9.
            77 choix_menu PIC 9.
@@ -33,17 +50,28 @@
            77 gr_lettreC pic x(100).
            77 Wtrouve_groupe pic 9.
            77 Wfin_groupe pic 9.
+           77 WequipeValide PIC 9.
+           77 TampoNomEquipeValid PIC A(30).
+           77 WchoixEquipeModif PIC 9.
+           77 TampoNomGroupeModif PIC A(1).
 
        PROCEDURE DIVISION.
 
        OPEN I-O Fgroupe
        if Fgroupe_stat=35 THEN
            open output Fgroupe
-           MOVE 'faux' TO FIN_MENU
-           PERFORM MENU_PRINCIPAL
-           UNTIL FIN_MENU='vrai'
        END-IF
-       CLOSE Fgroupe.
+       CLOSE Fgroupe
+
+       OPEN I-O Fequipe
+       IF Fequipe_stat = 35 THEN
+           OPEN OUTPUT Fequipe
+       END-IF
+       CLOSE Fequipe
+
+       MOVE 'faux' TO FIN_MENU
+       PERFORM MENU_PRINCIPAL
+       UNTIL FIN_MENU='vrai'.
        STOP RUN.
 
        MENU_PRINCIPAL.
@@ -60,10 +88,16 @@
        DISPLAY '  ---------------------------------------  '
         DISPLAY ' Afficher un groupe : 2  '
         DISPLAY '  ---------------------------------------  '
+        DISPLAY ' Modifier un groupe : 3  '
+       DISPLAY '  ---------------------------------------  '
+        DISPLAY ' Supprimer un groupe : 4  '
+        DISPLAY '  ---------------------------------------  '
         ACCEPT choix_menu
         EVALUATE choix_menu
         WHEN 1 PERFORM CREER_GROUPES
         WHEN 2 PERFORM AFFICHER-GROUPE
+        WHEN 3 PERFORM MODIFIER_GROUPE
+        WHEN 4 PERFORM SUPPRIMER_GROUPE
         WHEN 0 move 'vrai' to FIN_MENU
         WHEN OTHER DISPLAY "Entree fausse" choix_menu
         END-EVALUATE.
@@ -73,14 +107,47 @@
                DISPLAY 'CREATION DU GROUPE'
                DISPLAY 'Quel groupe voulez vous creer ?'
                ACCEPT gr_lettre
-               DISPLAY 'Entrez nom équipe 1'
-               ACCEPT gr_eq1_nom
-               DISPLAY 'Entrez nom équipe 2'
-               ACCEPT gr_eq2_nom
-               DISPLAY 'Entrez nom équipe 3'
-               ACCEPT gr_eq3_nom
-               DISPLAY 'Entrez nom équipe 4'
-               ACCEPT gr_eq4_nom
+               MOVE gr_lettre TO TampoNomGroupeModif
+               MOVE 0 TO WequipeValide
+               PERFORM WITH TEST AFTER UNTIL WequipeValide = 1
+                   DISPLAY 'Entrez nom équipe 1'
+                   ACCEPT gr_eq1_nom
+                   MOVE gr_eq1_nom TO TampoNomEquipeValid
+                   PERFORM VALIDER_EQUIPE_GROUPE
+                   IF WequipeValide = 0 THEN
+                       DISPLAY 'Equipe inconnue dans Fequipe !'
+                   END-IF
+               END-PERFORM
+               MOVE 0 TO WequipeValide
+               PERFORM WITH TEST AFTER UNTIL WequipeValide = 1
+                   DISPLAY 'Entrez nom équipe 2'
+                   ACCEPT gr_eq2_nom
+                   MOVE gr_eq2_nom TO TampoNomEquipeValid
+                   PERFORM VALIDER_EQUIPE_GROUPE
+                   IF WequipeValide = 0 THEN
+                       DISPLAY 'Equipe inconnue dans Fequipe !'
+                   END-IF
+               END-PERFORM
+               MOVE 0 TO WequipeValide
+               PERFORM WITH TEST AFTER UNTIL WequipeValide = 1
+                   DISPLAY 'Entrez nom équipe 3'
+                   ACCEPT gr_eq3_nom
+                   MOVE gr_eq3_nom TO TampoNomEquipeValid
+                   PERFORM VALIDER_EQUIPE_GROUPE
+                   IF WequipeValide = 0 THEN
+                       DISPLAY 'Equipe inconnue dans Fequipe !'
+                   END-IF
+               END-PERFORM
+               MOVE 0 TO WequipeValide
+               PERFORM WITH TEST AFTER UNTIL WequipeValide = 1
+                   DISPLAY 'Entrez nom équipe 4'
+                   ACCEPT gr_eq4_nom
+                   MOVE gr_eq4_nom TO TampoNomEquipeValid
+                   PERFORM VALIDER_EQUIPE_GROUPE
+                   IF WequipeValide = 0 THEN
+                       DISPLAY 'Equipe inconnue dans Fequipe !'
+                   END-IF
+               END-PERFORM
                open I-O Fgroupe
                WRITE groupeTampon END-WRITE
                close Fgroupe
@@ -89,6 +156,30 @@
                    ACCEPT Wrep
                END-PERFORM.
 
+      *=================================================================
+      * verifie qu'une equipe existe dans Fequipe (partagee avec le
+      * programme ProjetCoupeDuMonde_cbl) et qu'elle appartient bien
+      * au groupe vise (TampoNomGroupeModif), avant de l'inscrire
+      *=================================================================
+       VALIDER_EQUIPE_GROUPE.
+           MOVE 0 TO WequipeValide
+           OPEN INPUT Fequipe
+           IF Fequipe_stat = 35 THEN
+               MOVE 0 TO WequipeValide
+           ELSE
+               MOVE TampoNomEquipeValid TO eq_nom
+               READ Fequipe
+                   INVALID KEY MOVE 0 TO WequipeValide
+                   NOT INVALID KEY
+                       IF eq_nomGroupe = TampoNomGroupeModif THEN
+                           MOVE 1 TO WequipeValide
+                       ELSE
+                           MOVE 0 TO WequipeValide
+                       END-IF
+               END-READ
+               CLOSE Fequipe
+           END-IF.
+
        AFFICHER-GROUPE.
         OPEN INPUT Fgroupe
         MOVE 0 TO Wfin_groupe
@@ -114,4 +205,59 @@
             END-READ
         END-PERFORM
         CLOSE Fgroupe.
+
+      *=================================================================
+      * remplace une des 4 equipes d'un groupe existant
+      *=================================================================
+       MODIFIER_GROUPE.
+           OPEN I-O Fgroupe
+           DISPLAY 'Quel groupe voulez vous modifier ?'
+           ACCEPT gr_lettre
+           READ Fgroupe
+               INVALID KEY
+                   DISPLAY 'Aucun groupe de ce nom !'
+               NOT INVALID KEY
+                   DISPLAY 'Groupe : 'gr_lettre
+                   DISPLAY '1 - 'gr_eq1_nom
+                   DISPLAY '2 - 'gr_eq2_nom
+                   DISPLAY '3 - 'gr_eq3_nom
+                   DISPLAY '4 - 'gr_eq4_nom
+                   DISPLAY 'Quelle equipe remplacer ? (1-4)'
+                   ACCEPT WchoixEquipeModif
+                   MOVE gr_lettre TO TampoNomGroupeModif
+                   MOVE 0 TO WequipeValide
+                   PERFORM WITH TEST AFTER UNTIL WequipeValide = 1
+                       DISPLAY 'Entrez le nouveau nom équipe'
+                       ACCEPT TampoNomEquipeValid
+                       PERFORM VALIDER_EQUIPE_GROUPE
+                       IF WequipeValide = 0 THEN
+                           DISPLAY 'Equipe inconnue dans Fequipe !'
+                       END-IF
+                   END-PERFORM
+                   EVALUATE WchoixEquipeModif
+                       WHEN 1 MOVE TampoNomEquipeValid TO gr_eq1_nom
+                       WHEN 2 MOVE TampoNomEquipeValid TO gr_eq2_nom
+                       WHEN 3 MOVE TampoNomEquipeValid TO gr_eq3_nom
+                       WHEN 4 MOVE TampoNomEquipeValid TO gr_eq4_nom
+                       WHEN OTHER DISPLAY 'Choix invalide'
+                   END-EVALUATE
+                   REWRITE groupeTampon
+           END-READ
+           CLOSE Fgroupe.
+
+      *=================================================================
+      * supprime un groupe existant
+      *=================================================================
+       SUPPRIMER_GROUPE.
+           OPEN I-O Fgroupe
+           DISPLAY 'Quel groupe voulez vous supprimer ?'
+           ACCEPT gr_lettre
+           READ Fgroupe
+               INVALID KEY
+                   DISPLAY 'Aucun groupe de ce nom !'
+               NOT INVALID KEY
+                   DELETE Fgroupe
+                   DISPLAY 'Groupe supprime.'
+           END-READ
+           CLOSE Fgroupe.
        END PROGRAM GROUPE_cob.
