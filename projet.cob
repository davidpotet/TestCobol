@@ -14,7 +14,7 @@
 
            SELECT Fmatch ASSIGN TO "matchs.dat"
            ORGANIZATION indexed
-           ACCESS IS sequential
+           ACCESS IS dynamic
            RECORD KEY m_id
            ALTERNATE RECORD KEY m_nomEquipe1 WITH DUPLICATES
            ALTERNATE RECORD KEY m_nomEquipe2 WITH DUPLICATES
@@ -23,19 +23,25 @@
 
            SELECT FstatMatch ASSIGN TO "statsMatchs.dat"
            ORGANIZATION indexed
-           ACCESS IS sequential
+           ACCESS IS dynamic
            RECORD KEY stat_m_id
-           ALTERNATE RECORD KEY stat_m_scoreEq1
-           ALTERNATE RECORD KEY stat_m_scoreEq2
+           ALTERNATE RECORD KEY stat_m_scoreEq1 WITH DUPLICATES
+           ALTERNATE RECORD KEY stat_m_scoreEq2 WITH DUPLICATES
            FILE STATUS IS FstatMatch_stat.
 
            SELECT Fequipe ASSIGN TO "equipes.dat"
            ORGANIZATION indexed
-           ACCESS IS sequential
+           ACCESS IS dynamic
            RECORD KEY eq_nom
            ALTERNATE RECORD KEY eq_nomGroupe WITH DUPLICATES
            FILE STATUS IS Fequipe_stat.
 
+           SELECT Fcompteur ASSIGN TO "compteur.dat"
+           ORGANIZATION indexed
+           ACCESS IS dynamic
+           RECORD KEY cpt_id
+           FILE STATUS IS Fcompteur_stat.
+
            DATA DIVISION.
            FILE SECTION.
            FD Fgroupe.
@@ -45,9 +51,9 @@
            FD Fmatch.
            01 matchTampon.
                02 m_id PIC 9(10).
-               02 m_statut PIC A(10).
-               02 m_nomEquipe1 PIC 9(10).
-               02 m_nomEquipe2 PIC 9(10).
+               02 m_statut PIC A(12).
+               02 m_nomEquipe1 PIC A(30).
+               02 m_nomEquipe2 PIC A(30).
                02 m_nomStade PIC A(20).
 
            FD FstatMatch.
@@ -65,18 +71,27 @@
                02 eq_nbPoints PIC 9(2).
                02 eq_nomSelectionneur PIC A(10).
                02 eq_sponsor PIC A(20).
+               02 eq_butsPour PIC 9(3).
+               02 eq_butsContre PIC 9(3).
+
+           FD Fcompteur.
+           01 compteurTampon.
+               02 cpt_id PIC 9(1).
+               02 cpt_prochainId PIC 9(10).
 
            WORKING-STORAGE SECTION.
            77 Fequipe_stat PIC 9(2).
            77 FstatMatch_stat PIC 9(2).
            77 Fmatch_stat PIC 9(2).
            77 Fgroupe_stat PIC 9(2).
+           77 Fcompteur_stat PIC 9(2).
            77 Wrep PIC 9(2).
            77 TampoDernierMatch PIC 9(10).
            77 Wfini PIC 9.
            77 Wsimul PIC 9.
            77 Msimul PIC 9(10).
-           77 Wtrouver PIC 9.
+           77 Wtrouve PIC 9.
+           77 Wtrouve2 PIC 9.
            77 TampoIdMatch PIC 9(10).
            77 TampoNomEquipe PIC A(30).
            77 TampoNbPoints PIC 9(2).
@@ -86,12 +101,61 @@
            77 NbEquipeGroupe PIC 9(2).
            77 nbMatchRestant PIC 9.
            77 nbequipetrouve PIC 9.
-           77 equiperecherché PIC A.
            77 ptgagroupe PIC 9.
+           77 TampoNomEquipeB PIC A(30).
            77 Ok PIC 9.
-           77 TampoGroupeLettre Pic A(1).
+           77 TampoGroupeLettre PIC A(1).
            77 NbGroupes PIC 9(1).
-           77 Wchoix PIC 9.
+           77 Wchoix PIC 9(2).
+
+      * lettres des 8 groupes, utilisees pour parcourir les poules
+           01 TampoLettresGroupes PIC X(8) VALUE 'ABCDEFGH'.
+           01 TableLettresGroupes REDEFINES TampoLettresGroupes.
+               02 TabLettreGroupe OCCURS 8 PIC A(1).
+
+      * tirage au sort et generation automatique des tours
+           77 TampoStatutSource PIC A(12).
+           77 TampoStatutCible PIC A(12).
+           77 NbMatchsSource PIC 9(2).
+           77 NbMatchsExistants PIC 9(4).
+           77 TampoUsePerdants PIC 9.
+           77 IndiceTour PIC 9(2).
+           77 IndiceEquipe PIC 9(2).
+           77 IndiceEquipeB PIC 9(2).
+           77 TampoVainqueur1 PIC A(30).
+           77 TampoVainqueur2 PIC A(30).
+           77 TampoDeuxiemeGroupeA PIC A(30).
+           01 TableGagnants.
+               02 TabGagnant OCCURS 16 PIC A(30).
+           01 TablePerdants.
+               02 TabPerdant OCCURS 16 PIC A(30).
+           01 TableEquipesGroupe.
+               02 TabEquipeGroupe OCCURS 4 PIC A(30).
+           77 TampoStade PIC A(20).
+
+      * resultats consultes pour la finale et la 3eme place
+           77 TampoNomEquipe1Resultat PIC A(30).
+           77 TampoNomEquipe2Resultat PIC A(30).
+           77 TampoScore1Resultat PIC 9(10).
+           77 TampoScore2Resultat PIC 9(10).
+
+      * rapport d'affluence par stade
+           01 TableStades.
+               02 TabStadeNom OCCURS 50 PIC A(20).
+               02 TabStadeTotal OCCURS 50 PIC 9(8).
+               02 TabStadeNb OCCURS 50 PIC 9(4).
+           77 NbStadesDistincts PIC 9(3).
+           77 IndiceStade PIC 9(3).
+           77 TampoMoyenne PIC 9(10).
+
+      * rapport sponsors
+           01 TableSponsors.
+               02 TabSponsorNom OCCURS 50 PIC A(20).
+           77 NbSponsorsDistincts PIC 9(3).
+           77 IndiceSponsor PIC 9(3).
+
+      * historique d'une equipe
+           77 TampoTeamRecherche PIC A(30).
 
 
            PROCEDURE DIVISION.
@@ -121,12 +185,29 @@
            END-IF
            CLOSE Fequipe
 
+           OPEN I-O Fcompteur
+           IF Fcompteur_stat = 35 THEN
+               OPEN OUTPUT Fcompteur
+           END-IF
+           CLOSE Fcompteur
+
            PERFORM WITH TEST AFTER UNTIL Wchoix = 0
                DISPLAY'QUELLE ACTION VOULEZ VOUS FAIRE'
                DISPLAY'1 - AJOUTER UN GROUPE'
                DISPLAY'2 - AJOUTER UNE EQUIPE '
                DISPLAY'3 - AFFICHER UN GROUPE'
                DISPLAY'4 - AFFICHER UNE EQUIPE'
+               DISPLAY'5 - GENERER LES MATCHS DE POULES (AUTOMATIQUE)'
+               DISPLAY'6 - CREER UN MATCH DE POULES (MANUEL)'
+               DISPLAY'7 - GENERER LES 8EME DE FINALE'
+               DISPLAY'8 - GENERER LES QUART DE FINALE'
+               DISPLAY'9 - GENERER LES DEMI FINALES'
+               DISPLAY'10 - GENERER LA FINALE ET LA 3EME PLACE'
+               DISPLAY'11 - AFFICHER LE CLASSEMENT FINAL'
+               DISPLAY'12 - RAPPORT AFFLUENCE DES STADES'
+               DISPLAY'13 - RAPPORT DES SPONSORS'
+               DISPLAY'14 - HISTORIQUE D UNE EQUIPE'
+              DISPLAY'15 - AFFICHER LE TABLEAU DES MATCHS ELIMINATOIRES'
                ACCEPT Wchoix
                EVALUATE Wchoix
                    WHEN 1
@@ -137,34 +218,72 @@
                        PERFORM AFFICHER_TOUS_GROUPE
                    WHEN 4
                        PERFORM AFFICHER_TOUTES_EQUIPE
+                   WHEN 5
+                       PERFORM GENERER_MATCHS_POULES
+                   WHEN 6
+                       PERFORM CREER_MATCH_POULES
+                   WHEN 7
+                       PERFORM HUITIEMEPOULE
+                   WHEN 8
+                       PERFORM QUARTPOULE
+                   WHEN 9
+                       PERFORM DEMIPOULE
+                   WHEN 10
+                       PERFORM FINALPOULE
+                   WHEN 11
+                       PERFORM CHAMPION
+                   WHEN 12
+                       PERFORM RAPPORT_AFFLUENCE_STADES
+                   WHEN 13
+                       PERFORM RAPPORT_SPONSORS
+                   WHEN 14
+                       PERFORM HISTORIQUE_EQUIPE
+                   WHEN 15
+                       PERFORM RAPPORT_BRACKET
                    WHEN OTHER
                        MOVE 0 TO Wchoix
-               STOP RUN
-           END-PERFORM.
+               END-PERFORM.
+           STOP RUN.
 
 
 
+      *=================================================================
+      * compteur de match : l'id du prochain match est lu/incremente
+      * dans un petit fichier de controle au lieu de rebalayer Fmatch
+      *=================================================================
            AUTO_INCREMENT_ID_MATCH.
-               OPEN INPUT Fmatch
-               MOVE 0 TO Wfini
-               PERFORM WITH TEST AFTER UNTIL Wfini = 1
-                   READ Fmatch
-                   AT END MOVE 1 TO Wfini
-                   NOT at END
-                       MOVE m_id TO TampoDernierMatch
-               END-PERFORM
-           CLOSE Fmatch.
+               OPEN I-O Fcompteur
+               IF Fcompteur_stat = 35 THEN
+                   OPEN OUTPUT Fcompteur
+                   MOVE 1 TO cpt_id
+                   MOVE 1 TO cpt_prochainId
+                   WRITE compteurTampon END-WRITE
+                   CLOSE Fcompteur
+                   OPEN I-O Fcompteur
+               END-IF
+               MOVE 1 TO cpt_id
+               READ Fcompteur
+                   INVALID KEY
+                       MOVE 1 TO cpt_id
+                       MOVE 1 TO cpt_prochainId
+                       WRITE compteurTampon END-WRITE
+               END-READ
+               MOVE cpt_prochainId TO TampoIdMatch
+               COMPUTE cpt_prochainId = cpt_prochainId + 1
+               MOVE 1 TO cpt_id
+               REWRITE compteurTampon END-REWRITE
+               CLOSE Fcompteur.
 
            EXISTE_EQUIPE.
                OPEN INPUT Fequipe
                MOVE 0 TO Wfini
-               MOVE 0 TO Wtrouver
-               PERFORM WITH TEST AFTER UNTIL Wtrouver = 1 OR Wfini = 1
-                   READ Fequipe
+               MOVE 0 TO Wtrouve
+               PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR Wfini = 1
+                   READ Fequipe NEXT
                    AT END MOVE 1 TO Wfini
                    NOT at END
                    IF eq_nom = TampoNomEquipe THEN
-                     MOVE 1 TO Wtrouver
+                     MOVE 1 TO Wtrouve
                    END-IF
                END-PERFORM
                CLOSE Fequipe.
@@ -172,13 +291,13 @@
            EXISTE_GROUPE.
                OPEN INPUT Fgroupe
                MOVE 0 TO Wfini
-               MOVE 0 TO Wtrouver
-               PERFORM WITH TEST AFTER UNTIL Wtrouver = 1 OR Wfini = 1
+               MOVE 0 TO Wtrouve
+               PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR Wfini = 1
                    READ Fgroupe
                    AT END MOVE 1 TO Wfini
                    NOT at END
                    IF gr_lettre = TampoNomGroupe THEN
-                     MOVE 1 TO Wtrouver
+                     MOVE 1 TO Wtrouve
                    END-IF
                END-PERFORM
                CLOSE Fgroupe.
@@ -212,7 +331,7 @@
             DISPLAY'NOM EQUIPE : '
             ACCEPT TampoNomEquipe;
             PERFORM EXISTE_EQUIPE
-            PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+            PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
                    DISPLAY'Lequipe existe deja, saisir un autre'
                    DISPLAY'Saisir un nom dequipe'
                    ACCEPT TampoNomEquipe
@@ -221,7 +340,7 @@
             DISPLAY'saisir le nom du groupe auquel on veut l assigner'
             ACCEPT TampoNomGroupe
             PERFORM EXISTE_GROUPE
-            PERFORM WITH TEST AFTER UNTIL Wtrouver = 1
+            PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
                    DISPLAY'Le groupe n existe pas'
                    DISPLAY'Saisir un nom de groupe existant'
                    ACCEPT TampoNomGroupe
@@ -245,13 +364,15 @@
             MOVE TampoNbPoints TO eq_nbPoints
             MOVE TampoNomSelect TO eq_nomSelectionneur
             MOVE TampoSponsor TO eq_sponsor
+            MOVE 0 TO eq_butsPour
+            MOVE 0 TO eq_butsContre
             WRITE equipeTampon END-WRITE
+            CLOSE Fequipe
             PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
              DISPLAY'souhaitez vous continuer? 1 ou 0'
              ACCEPT Wrep
             END-PERFORM
-           END-PERFORM
-           CLOSE Fequipe.
+           END-PERFORM.
 
            AJOUTER_GROUPE.
            PERFORM WITH TEST AFTER UNTIL Wrep = 0
@@ -262,13 +383,13 @@
                    OPEN I-O Fgroupe
 
                    WRITE groupeTampon END-WRITE
+                   CLOSE Fgroupe
 
                PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                    DISPLAY'Souhaitez vous continuer? 1 ou 0'
                    ACCEPT Wrep
                END-PERFORM
-           END-PERFORM
-           CLOSE Fgroupe.
+           END-PERFORM.
 
            AFFICHER_TOUS_GROUPE.
            MOVE 0 TO Wfini
@@ -287,7 +408,7 @@
            MOVE 0 TO Wfini
            OPEN INPUT Fequipe
            PERFORM WITH TEST AFTER UNTIL Wfini = 1
-               READ Fequipe
+               READ Fequipe NEXT
                AT END
                    MOVE 1 TO Wfini
                NOT AT END
@@ -297,11 +418,15 @@
            CLOSE Fequipe.
 
 
+      *=================================================================
+      * creation manuelle d'un match de poules, conservee pour les cas
+      * particuliers (amical, rattrapage...). Le tirage complet des
+      * poules se fait desormais via GENERER_MATCHS_POULES.
+      *=================================================================
            CREER_MATCH_POULES.
            PERFORM WITH TEST AFTER UNTIL Wrep=0
                DISPLAY 'Donnez les informations du match de poules'
                PERFORM AUTO_INCREMENT_ID_MATCH
-               COMPUTE TampoIdMatch = TampoDernierMatch + 1
                MOVE 'poules' TO m_statut
                DISPLAY 'nom equipe 1'
                ACCEPT m_nomEquipe1
@@ -309,7 +434,10 @@
                ACCEPT m_nomEquipe2
                DISPLAY 'nom stade'
                ACCEPT m_nomStade
+               MOVE TampoIdMatch TO m_id
+               OPEN EXTEND Fmatch
                WRITE matchTampon END-WRITE
+               CLOSE Fmatch
                PERFORM WITH TEST AFTER UNTIL Wrep=0 OR Wrep=1
                    DISPLAY 'Souhaitez vous: '
                    DISPLAY '1 Crée un nouveau match ?'
@@ -323,7 +451,90 @@
                END-PERFORM
            END-PERFORM.
 
-           
+
+      *=================================================================
+      * Genere automatiquement les 6 matchs aller simple de chaque
+      * groupe (round robin a 4 equipes) a partir de Fgroupe et
+      * Fequipe, au lieu de les saisir un par un.
+      *=================================================================
+           GENERER_MATCHS_POULES.
+               MOVE 'poules' TO TampoStatutCible
+               PERFORM COMPTER_MATCHS_STATUT
+               IF NbMatchsExistants > 0 THEN
+                   DISPLAY 'ATTENTION: les matchs de poules ont deja'
+                   DISPLAY 'ete generes, operation annulee'
+               ELSE
+                   PERFORM CONSTITUER_MATCHS_POULES
+               END-IF.
+
+           CONSTITUER_MATCHS_POULES.
+               MOVE 0 TO Wfini
+               OPEN INPUT Fgroupe
+               PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                   READ Fgroupe NEXT
+                   AT END MOVE 1 TO Wfini
+                   NOT AT END
+                       MOVE gr_lettre TO TampoNomGroupe
+                       PERFORM GENERER_MATCHS_GROUPE
+               END-PERFORM
+               CLOSE Fgroupe.
+
+           GENERER_MATCHS_GROUPE.
+               MOVE 0 TO IndiceEquipe
+               OPEN INPUT Fequipe
+               MOVE TampoNomGroupe TO eq_nomGroupe
+               START Fequipe KEY IS = eq_nomGroupe
+                   INVALID KEY
+                   DISPLAY 'Aucune equipe pour le groupe 'TampoNomGroupe
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfini
+                       PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                           READ Fequipe NEXT
+                           AT END MOVE 1 TO Wfini
+                           NOT AT END
+                               IF eq_nomGroupe NOT = TampoNomGroupe THEN
+                                   MOVE 1 TO Wfini
+                               ELSE
+                                 COMPUTE IndiceEquipe = IndiceEquipe + 1
+                                   IF IndiceEquipe < 5 THEN
+                            MOVE eq_nom TO TabEquipeGroupe(IndiceEquipe)
+                                   END-IF
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE Fequipe
+               IF IndiceEquipe NOT = 4 THEN
+                   DISPLAY 'Le groupe 'TampoNomGroupe' ne contient pas'
+                   DISPLAY '4 equipes, generation ignoree'
+               ELSE
+         DISPLAY 'Nom du stade pour les matchs du groupe 'TampoNomGroupe
+                   ACCEPT TampoStade
+                   MOVE 1 TO IndiceEquipe
+                   PERFORM WITH TEST AFTER UNTIL IndiceEquipe > 3
+                       COMPUTE IndiceEquipeB = IndiceEquipe + 1
+                       PERFORM WITH TEST AFTER UNTIL IndiceEquipeB > 4
+                           PERFORM AUTO_INCREMENT_ID_MATCH
+                           MOVE TampoIdMatch TO m_id
+                           MOVE 'poules' TO m_statut
+                      MOVE TabEquipeGroupe(IndiceEquipe) TO m_nomEquipe1
+                     MOVE TabEquipeGroupe(IndiceEquipeB) TO m_nomEquipe2
+                           MOVE TampoStade TO m_nomStade
+                           OPEN EXTEND Fmatch
+                           WRITE matchTampon END-WRITE
+                           CLOSE Fmatch
+                           COMPUTE Msimul = TampoIdMatch
+                           PERFORM SIMULERMATCH
+                           COMPUTE IndiceEquipeB = IndiceEquipeB + 1
+                       END-PERFORM
+                       COMPUTE IndiceEquipe = IndiceEquipe + 1
+                   END-PERFORM
+               END-IF.
+
+
+      *=================================================================
+      * A l'issue de la simulation, met a jour le nombre de points
+      * (3/1/0) et les buts pour/contre des deux equipes.
+      *=================================================================
            SIMULERMATCH.
               COMPUTE stat_m_id = Msimul
               DISPLAY 'CB de spectateur'
@@ -334,209 +545,606 @@
               ACCEPT stat_m_scoreEq2
               DISPLAY 'note sur le match'
               ACCEPT stat_m_note
-              WRITE statMatchTampon END-WRITE.
-      
-           HUITIEMEPOULE.
-              MOVE 8 TO nbMatchRestant
-              PERFORM AUTO_INCREMENT_ID_MATCH
-              open Fequipe 
-              PERFORM WITH TEST AFTER UNTIL nbMatchRestant=0
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=4
-                    IF nbMatchRestant = 4
-                      MOVE A TO equiperecherché
-                    ELSE IF  nbMatchRestant = 3
-                      MOVE C TO equiperecherché
-                    ELSE IF  nbMatchRestant = 2
-                      MOVE E TO equiperecherché
-                    ELSE IF  nbMatchRestant = 1
-                      MOVE G TO equiperecherché
-                    END-IF
-                    READ Fequipe NEXT
-                    IF eq_nomGroupe = equiperecherché THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      IF eq_nbPoints > ptgagroupe THEN
-                        MOVE eq_nom TO m_nomEquipe1
-                        MOVE eq_nbPoints TO ptgagroupe
-                      END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=4
-                    IF nbMatchRestant = 4
-                      MOVE B TO equiperecherché
-                    ELSE IF  nbMatchRestant = 3
-                      MOVE D TO equiperecherché
-                    ELSE IF  nbMatchRestant = 2
-                      MOVE F TO equiperecherché
-                    ELSE IF  nbMatchRestant = 1
-                      MOVE H TO equiperecherché
-                    END-IF
-                    READ Fequipe NEXT
-                    IF eq_nomGroupe = equiperecherché THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      IF eq_nbPoints > ptgagroupe THEN
-                        MOVE eq_nom TO m_nomEquipe2
-                        MOVE eq_nbPoints TO ptgagroupe
-                      END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 'poules 8eme' TO m_statut
-                  WRITE matchTampon END-WRITE
-                  PERFORM SIMULERMATCH
-                  COMPUTE nbMatchRestant = nbMatchRestant -1
-              END-PERFORM.
-      
-              QUARTPOULE.
-              MOVE 4 TO nbMatchRestant
-              open Fequipe
-              open Fstats
-              PERFORM WITH TEST AFTER UNTIL nbMatchRestant=0
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=1
-                    READ Fequipe NEXT
-                    IF m_status = 'poules 8eme' THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      PERFORM WITH TEST AFTER UNTIL m_id = stat_m_id
-                        READ FstatMatch NEXT
-                      END-PERFORM
-                      IF stat_m_scoreEq1<stat_m_scoreEq2 THEN
-                        MOVE m_nomEquipe2 TO TampoNomEquipe
-                      ELSE 
-                        MOVE m_nomEquipe1 TO TampoNomEquipe      
-                      END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=1
-                    IF m_status = 'poules 8eme' THEN
-                    IF m_nomEquipe1 != TampoNomEquipe THEN
-                    IF m_nomEquipe2 != TampoNomEquipe THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      PERFORM WITH TEST AFTER UNTIL m_id = stat_m_id
-                        READ FstatMatch NEXT
-                      END-PERFORM
-                      IF stat_m_scoreEq1<stat_m_scoreEq2 THEN
-                        MOVE TampoNomEquipe TO m_nomEquipe1
+              OPEN EXTEND FstatMatch
+              WRITE statMatchTampon END-WRITE
+              CLOSE FstatMatch
+              PERFORM METTRE_A_JOUR_CLASSEMENT.
+
+           METTRE_A_JOUR_CLASSEMENT.
+              OPEN I-O Fequipe
+              MOVE m_nomEquipe1 TO eq_nom
+              READ Fequipe
+                  INVALID KEY
+                      DISPLAY 'Equipe introuvable: 'm_nomEquipe1
+                  NOT INVALID KEY
+                      ADD stat_m_scoreEq1 TO eq_butsPour
+                      ADD stat_m_scoreEq2 TO eq_butsContre
+                      IF stat_m_scoreEq1 > stat_m_scoreEq2 THEN
+                          ADD 3 TO eq_nbPoints
                       ELSE
-                        MOVE TampoNomEquipe TO m_nomEquipe2  
-                      END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 'poules 4eme' TO m_statut
-                  PERFORM AUTO_INCREMENT_ID_MATCH
-                  WRITE matchTampon END-WRITE
-                  PERFORM SIMULERMATCH
-                  COMPUTE nbMatchRestant = nbMatchRestant -1
-              END-PERFORM.
-      
-      
-                 DEMIPOULE.
-              MOVE 2 TO nbMatchRestant
-              open Fequipe
-              open Fstats
-              PERFORM WITH TEST AFTER UNTIL nbMatchRestant=0
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=1
-                    READ Fequipe NEXT
-                    IF m_status = 'poules 4eme' THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      PERFORM WITH TEST AFTER UNTIL m_id = stat_m_id
-                        READ FstatMatch NEXT
-                      END-PERFORM
-                      IF stat_m_scoreEq1<stat_m_scoreEq2 THEN
-                        MOVE m_nomEquipe2 TO TampoNomEquipe
-                      ELSE 
-                        MOVE m_nomEquipe1 TO TampoNomEquipe      
+                          IF stat_m_scoreEq1 = stat_m_scoreEq2 THEN
+                              ADD 1 TO eq_nbPoints
+                          END-IF
                       END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=1
-                    IF m_status = 'poules 4eme' THEN
-                    IF m_nomEquipe1 != TampoNomEquipe THEN
-                    IF m_nomEquipe2 != TampoNomEquipe THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      PERFORM WITH TEST AFTER UNTIL m_id = stat_m_id
-                        READ FstatMatch NEXT
-                      END-PERFORM
-                      IF stat_m_scoreEq1<stat_m_scoreEq2 THEN
-                        MOVE TampoNomEquipe TO m_nomEquipe1
+                      REWRITE equipeTampon END-REWRITE
+              END-READ
+              MOVE m_nomEquipe2 TO eq_nom
+              READ Fequipe
+                  INVALID KEY
+                      DISPLAY 'Equipe introuvable: 'm_nomEquipe2
+                  NOT INVALID KEY
+                      ADD stat_m_scoreEq2 TO eq_butsPour
+                      ADD stat_m_scoreEq1 TO eq_butsContre
+                      IF stat_m_scoreEq2 > stat_m_scoreEq1 THEN
+                          ADD 3 TO eq_nbPoints
                       ELSE
-                        MOVE TampoNomEquipe TO m_nomEquipe2 
+                          IF stat_m_scoreEq1 = stat_m_scoreEq2 THEN
+                              ADD 1 TO eq_nbPoints
+                          END-IF
                       END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 'poules semi' TO m_statut
-                  PERFORM AUTO_INCREMENT_ID_MATCH
-                  WRITE matchTampon END-WRITE
-                  PERFORM SIMULERMATCH
-                  COMPUTE nbMatchRestant = nbMatchRestant -1
-              END-PERFORM.
-      
-      
+                      REWRITE equipeTampon END-REWRITE
+              END-READ
+              CLOSE Fequipe.
+
+
+      *=================================================================
+      * Compte les matchs deja generes pour un statut cible donne,
+      * pour empecher qu'un tour soit genere deux fois.
+      *=================================================================
+           COMPTER_MATCHS_STATUT.
+               OPEN INPUT Fmatch
+               MOVE 0 TO NbMatchsExistants
+               MOVE TampoStatutCible TO m_statut
+               START Fmatch KEY IS = m_statut
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfini
+                       PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                           READ Fmatch NEXT
+                           AT END MOVE 1 TO Wfini
+                           NOT AT END
+                               IF m_statut = TampoStatutCible THEN
+                       COMPUTE NbMatchsExistants = NbMatchsExistants + 1
+                               ELSE
+                                   MOVE 1 TO Wfini
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE Fmatch.
+
+
+      *=================================================================
+      * trouve le vainqueur d'un groupe (classement par eq_nbPoints)
+      *=================================================================
+           TROUVER_VAINQUEUR_GROUPE.
+               OPEN INPUT Fequipe
+               MOVE 0 TO ptgagroupe
+               MOVE 0 TO nbequipetrouve
+               MOVE TampoNomGroupe TO eq_nomGroupe
+               START Fequipe KEY IS = eq_nomGroupe
+                   INVALID KEY
+                       DISPLAY 'Groupe introuvable: 'TampoNomGroupe
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfini
+                       PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                           READ Fequipe NEXT
+                           AT END MOVE 1 TO Wfini
+                           NOT AT END
+                               IF eq_nomGroupe NOT = TampoNomGroupe THEN
+                                   MOVE 1 TO Wfini
+                               ELSE
+                                   IF nbequipetrouve = 0 THEN
+                                       MOVE eq_nom TO TampoNomEquipe
+                                       MOVE eq_nbPoints TO ptgagroupe
+                                   ELSE
+                                       IF eq_nbPoints > ptgagroupe THEN
+                                           MOVE eq_nom TO TampoNomEquipe
+                                          MOVE eq_nbPoints TO ptgagroupe
+                                       END-IF
+                                   END-IF
+                             COMPUTE nbequipetrouve = nbequipetrouve + 1
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE Fequipe.
+
+
+      *=================================================================
+      * trouve le deuxieme du meme groupe (meme classement par
+      * eq_nbPoints que TROUVER_VAINQUEUR_GROUPE, en ecartant l'equipe
+      * deja retenue comme tete de groupe dans TampoNomEquipe)
+      *=================================================================
+           TROUVER_DEUXIEME_GROUPE.
+               OPEN INPUT Fequipe
+               MOVE 0 TO ptgagroupe
+               MOVE 0 TO nbequipetrouve
+               MOVE TampoNomGroupe TO eq_nomGroupe
+               START Fequipe KEY IS = eq_nomGroupe
+                   INVALID KEY
+                       DISPLAY 'Groupe introuvable: 'TampoNomGroupe
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfini
+                       PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                           READ Fequipe NEXT
+                           AT END MOVE 1 TO Wfini
+                           NOT AT END
+                               IF eq_nomGroupe NOT = TampoNomGroupe THEN
+                                   MOVE 1 TO Wfini
+                               ELSE
+                                   IF eq_nom NOT = TampoNomEquipe THEN
+                                       IF nbequipetrouve = 0 THEN
+                                           MOVE eq_nom
+                                               TO TampoNomEquipeB
+                                           MOVE eq_nbPoints
+                                               TO ptgagroupe
+                                       ELSE
+                                           IF eq_nbPoints > ptgagroupe
+                                               MOVE eq_nom
+                                                   TO TampoNomEquipeB
+                                               MOVE eq_nbPoints
+                                                   TO ptgagroupe
+                                           END-IF
+                                       END-IF
+                                       COMPUTE nbequipetrouve =
+                                           nbequipetrouve + 1
+                                   END-IF
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE Fequipe.
+
+
+      *=================================================================
+      * 8eme de finale : les 16 qualifies (tete + deuxieme de chacun
+      * des 8 groupes) s'affrontent en croise par paire de groupes
+      * (A/B, C/D, E/F, G/H) : tete de A contre deuxieme de B, tete de
+      * B contre deuxieme de A, etc. Protege contre une regeneration
+      * accidentelle.
+      *=================================================================
+           HUITIEMEPOULE.
+               MOVE 'poules 8eme' TO TampoStatutCible
+               PERFORM COMPTER_MATCHS_STATUT
+               IF NbMatchsExistants > 0 THEN
+                   DISPLAY 'ATTENTION: les 8eme de finale ont deja ete'
+                   DISPLAY 'generes, operation annulee'
+               ELSE
+                   PERFORM CONSTITUER_8EME_DE_FINALE
+               END-IF.
+
+           CONSTITUER_8EME_DE_FINALE.
+               MOVE 0 TO IndiceTour
+               PERFORM WITH TEST AFTER UNTIL IndiceTour = 4
+                   COMPUTE IndiceTour = IndiceTour + 1
+                   COMPUTE IndiceEquipe = (IndiceTour * 2) - 1
+                   MOVE TabLettreGroupe(IndiceEquipe) TO TampoNomGroupe
+                   PERFORM TROUVER_VAINQUEUR_GROUPE
+                   MOVE TampoNomEquipe TO TampoVainqueur1
+                   PERFORM TROUVER_DEUXIEME_GROUPE
+                   MOVE TampoNomEquipeB TO TampoDeuxiemeGroupeA
+                   COMPUTE IndiceEquipeB = IndiceTour * 2
+                   MOVE TabLettreGroupe(IndiceEquipeB) TO TampoNomGroupe
+                   PERFORM TROUVER_VAINQUEUR_GROUPE
+                   MOVE TampoNomEquipe TO TampoVainqueur2
+                   PERFORM TROUVER_DEUXIEME_GROUPE
+
+                   PERFORM AUTO_INCREMENT_ID_MATCH
+                   MOVE TampoIdMatch TO m_id
+                   MOVE 'poules 8eme' TO m_statut
+                   MOVE TampoVainqueur1 TO m_nomEquipe1
+                   MOVE TampoNomEquipeB TO m_nomEquipe2
+               DISPLAY 'Nom du stade pour 'm_nomEquipe1' - 'm_nomEquipe2
+                   ACCEPT m_nomStade
+                   OPEN EXTEND Fmatch
+                   WRITE matchTampon END-WRITE
+                   CLOSE Fmatch
+                   COMPUTE Msimul = TampoIdMatch
+                   PERFORM SIMULERMATCH
+
+                   PERFORM AUTO_INCREMENT_ID_MATCH
+                   MOVE TampoIdMatch TO m_id
+                   MOVE 'poules 8eme' TO m_statut
+                   MOVE TampoVainqueur2 TO m_nomEquipe1
+                   MOVE TampoDeuxiemeGroupeA TO m_nomEquipe2
+               DISPLAY 'Nom du stade pour 'm_nomEquipe1' - 'm_nomEquipe2
+                   ACCEPT m_nomStade
+                   OPEN EXTEND Fmatch
+                   WRITE matchTampon END-WRITE
+                   CLOSE Fmatch
+                   COMPUTE Msimul = TampoIdMatch
+                   PERFORM SIMULERMATCH
+               END-PERFORM.
+
+
+      *=================================================================
+      * Tours suivants : quart, demi, finale. Un seul paragraphe
+      * generique recupere les vainqueurs (ou perdants) du tour
+      * precedent et cree les matchs du tour suivant.
+      *=================================================================
+           GENERER_TOUR_SUIVANT.
+               MOVE TampoStatutCible TO m_statut
+               PERFORM COMPTER_MATCHS_STATUT
+               IF NbMatchsExistants > 0 THEN
+                  DISPLAY 'ATTENTION: le tour 'TampoStatutCible' a deja'
+                   DISPLAY 'ete genere, operation annulee'
+               ELSE
+                   MOVE 0 TO IndiceTour
+                   OPEN INPUT Fmatch
+                   OPEN INPUT FstatMatch
+                   MOVE TampoStatutSource TO m_statut
+                   START Fmatch KEY IS = m_statut
+                       INVALID KEY
+                     DISPLAY 'Aucun match trouve pour le tour precedent'
+                       NOT INVALID KEY
+                           MOVE 0 TO Wfini
+                           PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                               READ Fmatch NEXT
+                               AT END MOVE 1 TO Wfini
+                               NOT AT END
+                                IF m_statut NOT = TampoStatutSource THEN
+                                       MOVE 1 TO Wfini
+                                   ELSE
+                                     COMPUTE IndiceTour = IndiceTour + 1
+                                       MOVE m_id TO stat_m_id
+                                       READ FstatMatch
+                                           INVALID KEY
+                                         DISPLAY 'Stats manquantes pour'
+                                             DISPLAY 'le match 'm_id
+                                       END-READ
+                               IF stat_m_scoreEq1 < stat_m_scoreEq2 THEN
+                             MOVE m_nomEquipe2 TO TabGagnant(IndiceTour)
+                             MOVE m_nomEquipe1 TO TabPerdant(IndiceTour)
+                                       ELSE
+                             MOVE m_nomEquipe1 TO TabGagnant(IndiceTour)
+                             MOVE m_nomEquipe2 TO TabPerdant(IndiceTour)
+                                       END-IF
+                                   END-IF
+                           END-PERFORM
+                   END-START
+                   CLOSE Fmatch
+                   CLOSE FstatMatch
+
+                   IF TampoUsePerdants = 1 THEN
+                       MOVE 1 TO IndiceEquipe
+             PERFORM WITH TEST AFTER UNTIL IndiceEquipe > NbMatchsSource
+               MOVE TabPerdant(IndiceEquipe) TO TabGagnant(IndiceEquipe)
+                           COMPUTE IndiceEquipe = IndiceEquipe + 1
+                       END-PERFORM
+                   END-IF
+
+                   MOVE 1 TO IndiceEquipe
+             PERFORM WITH TEST AFTER UNTIL IndiceEquipe > NbMatchsSource
+                       PERFORM AUTO_INCREMENT_ID_MATCH
+                       MOVE TampoIdMatch TO m_id
+                       MOVE TampoStatutCible TO m_statut
+                       MOVE TabGagnant(IndiceEquipe) TO m_nomEquipe1
+                       COMPUTE IndiceEquipeB = IndiceEquipe + 1
+                       MOVE TabGagnant(IndiceEquipeB) TO m_nomEquipe2
+               DISPLAY 'Nom du stade pour 'm_nomEquipe1' - 'm_nomEquipe2
+                       ACCEPT m_nomStade
+                       OPEN EXTEND Fmatch
+                       WRITE matchTampon END-WRITE
+                       CLOSE Fmatch
+                       COMPUTE Msimul = TampoIdMatch
+                       PERFORM SIMULERMATCH
+                       COMPUTE IndiceEquipe = IndiceEquipe + 2
+                   END-PERFORM
+               END-IF.
+
+           QUARTPOULE.
+               MOVE 'poules 8eme' TO TampoStatutSource
+               MOVE 'poules 4eme' TO TampoStatutCible
+               MOVE 8 TO NbMatchsSource
+               MOVE 0 TO TampoUsePerdants
+               PERFORM GENERER_TOUR_SUIVANT.
+
+           DEMIPOULE.
+               MOVE 'poules 4eme' TO TampoStatutSource
+               MOVE 'poules semi' TO TampoStatutCible
+               MOVE 4 TO NbMatchsSource
+               MOVE 0 TO TampoUsePerdants
+               PERFORM GENERER_TOUR_SUIVANT.
+
+
+      *=================================================================
+      * Les deux perdants des demi-finales s'affrontent pour la
+      * 3eme place, au lieu de simplement disparaitre.
+      *=================================================================
+           TROISIEMEPLACE.
+               MOVE 'poules semi' TO TampoStatutSource
+               MOVE 'poules 3eme' TO TampoStatutCible
+               MOVE 2 TO NbMatchsSource
+               MOVE 1 TO TampoUsePerdants
+               PERFORM GENERER_TOUR_SUIVANT
+               MOVE 0 TO TampoUsePerdants.
+
            FINALPOULE.
-              open Fmatch
-              open Fstats
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=1
-                    READ Fequipe NEXT
-                    IF m_status = 'poules semi' THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      PERFORM WITH TEST AFTER UNTIL m_id = stat_m_id
-                        READ FstatMatch NEXT
-                      END-PERFORM
-                      IF stat_m_scoreEq1<stat_m_scoreEq2 THEN
-                        MOVE m_nomEquipe2 TO TampoNomEquipe
-                      ELSE 
-                        MOVE m_nomEquipe1 TO TampoNomEquipe      
-                      END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 0 TO nbequipetrouve
-                  MOVE 0 TO ptgagroupe
-                  PERFORM WITH TEST AFTER UNTIL nbequipetrouve=1
-                    IF m_status = 'poules semi' THEN
-                    IF m_nomEquipe1 != TampoNomEquipe THEN
-                    IF m_nomEquipe2 != TampoNomEquipe THEN
-                      COMPUTE nbequipetrouve = nbequipetrouve +1
-                      PERFORM WITH TEST AFTER UNTIL m_id = stat_m_id
-                        READ FstatMatch NEXT
-                      END-PERFORM
-                      IF stat_m_scoreEq1<stat_m_scoreEq2 THEN
-                        MOVE TampoNomEquipe TO m_nomEquipe1
-                      ELSE
-                        MOVE TampoNomEquipe TO m_nomEquipe2  
-                      END-IF
-                    END-IF
-                  END-PERFORM
-                  MOVE 'poules final' TO m_statut
-                  PERFORM AUTO_INCREMENT_ID_MATCH
-                  CLOSE Fmatch
-                  WRITE matchTampon END-WRITE
-                  PERFORM SIMULERMATCH
-                  COMPUTE nbMatchRestant = nbMatchRestant -1
-              END-PERFORM.
-      
-              CHAMPION.
-              open Fmatch
-              open Fstats
-              PERFORM WITH TEST AFTER UNTIL m_status = 'poules final' 
-                READ Fmatch
-              END-PERFORM
-              PERFORM WITH TEST AFTER UNTIL m_id = stat_m_id
-                READ FstatMatch NEXT
-              END-PERFORM
-              IF stat_m_scoreEq1<stat_m_scoreEq2 THEN
-                DISPLAY 'the winner is:' m_nomEquipe2
-              ELSE
-                DISPLAY 'the winner is:' m_nomEquipe1 
-             END-IF
+               MOVE 'poules semi' TO TampoStatutSource
+               MOVE 'poules final' TO TampoStatutCible
+               MOVE 2 TO NbMatchsSource
+               MOVE 0 TO TampoUsePerdants
+               PERFORM GENERER_TOUR_SUIVANT
+               PERFORM TROISIEMEPLACE.
+
+
+      *=================================================================
+      * cherche le premier match ayant le statut TampoStatutCible, et
+      * ramene les deux equipes et le score dans les champs Resultat.
+      *=================================================================
+           TROUVER_PREMIER_MATCH_STATUT.
+               MOVE 0 TO Wtrouve
+               OPEN INPUT Fmatch
+               MOVE TampoStatutCible TO m_statut
+               START Fmatch KEY IS = m_statut
+                   INVALID KEY
+                      DISPLAY 'Aucun match trouve pour 'TampoStatutCible
+                   NOT INVALID KEY
+                       READ Fmatch NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE 1 TO Wtrouve
+                           MOVE m_nomEquipe1 TO TampoNomEquipe1Resultat
+                           MOVE m_nomEquipe2 TO TampoNomEquipe2Resultat
+                           OPEN INPUT FstatMatch
+                           MOVE m_id TO stat_m_id
+                           READ FstatMatch
+                               INVALID KEY
+                                   MOVE 0 TO stat_m_scoreEq1
+                                   MOVE 0 TO stat_m_scoreEq2
+                           END-READ
+                           MOVE stat_m_scoreEq1 TO TampoScore1Resultat
+                           MOVE stat_m_scoreEq2 TO TampoScore2Resultat
+                           CLOSE FstatMatch
+               END-START
+               CLOSE Fmatch.
+
+
+      *=================================================================
+      * Classement final complet (1er a 4eme), au lieu de ne montrer
+      * que le nom du champion.
+      *=================================================================
+           CHAMPION.
+               DISPLAY '=== CLASSEMENT FINAL ==='
+               MOVE 'poules final' TO TampoStatutCible
+               PERFORM TROUVER_PREMIER_MATCH_STATUT
+               IF Wtrouve = 1 THEN
+                   IF TampoScore1Resultat > TampoScore2Resultat THEN
+                       DISPLAY '1er : 'TampoNomEquipe1Resultat
+                       DISPLAY '2eme : 'TampoNomEquipe2Resultat
+                   ELSE
+                       DISPLAY '1er : 'TampoNomEquipe2Resultat
+                       DISPLAY '2eme : 'TampoNomEquipe1Resultat
+                   END-IF
+               ELSE
+                   DISPLAY 'La finale n a pas encore ete jouee'
+               END-IF
+               MOVE 'poules 3eme' TO TampoStatutCible
+               PERFORM TROUVER_PREMIER_MATCH_STATUT
+               IF Wtrouve = 1 THEN
+                   IF TampoScore1Resultat > TampoScore2Resultat THEN
+                       DISPLAY '3eme : 'TampoNomEquipe1Resultat
+                       DISPLAY '4eme : 'TampoNomEquipe2Resultat
+                   ELSE
+                       DISPLAY '3eme : 'TampoNomEquipe2Resultat
+                       DISPLAY '4eme : 'TampoNomEquipe1Resultat
+                   END-IF
+               ELSE
+                   DISPLAY 'Le match pour la 3eme place n a pas encore'
+                   DISPLAY 'ete joue'
+               END-IF.
+
+
+      *=================================================================
+      * Affluence totale et moyenne par stade, sur tout le tournoi
+      * (jointure FstatMatch/Fmatch sur m_id/stat_m_id).
+      *=================================================================
+           RAPPORT_AFFLUENCE_STADES.
+               MOVE 0 TO NbStadesDistincts
+               OPEN INPUT Fmatch
+               OPEN INPUT FstatMatch
+               MOVE 0 TO Wfini
+               PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                   READ Fmatch NEXT
+                   AT END MOVE 1 TO Wfini
+                   NOT AT END
+                       MOVE m_id TO stat_m_id
+                       MOVE 1 TO Wtrouve
+                       READ FstatMatch
+                           INVALID KEY MOVE 0 TO Wtrouve
+                       END-READ
+                       IF Wtrouve = 1 THEN
+                           PERFORM CHERCHER_OU_AJOUTER_STADE
+                       END-IF
+               END-PERFORM
+               CLOSE Fmatch
+               CLOSE FstatMatch
+               DISPLAY '--- AFFLUENCE PAR STADE ---'
+               MOVE 1 TO IndiceStade
+           PERFORM WITH TEST AFTER UNTIL IndiceStade > NbStadesDistincts
+                   COMPUTE TampoMoyenne = TabStadeTotal(IndiceStade) /
+                       TabStadeNb(IndiceStade)
+                   DISPLAY 'Stade: 'TabStadeNom(IndiceStade)
+                   DISPLAY '   total: 'TabStadeTotal(IndiceStade)
+                   DISPLAY '   matchs: 'TabStadeNb(IndiceStade)
+                   DISPLAY '   moyenne: 'TampoMoyenne
+                   COMPUTE IndiceStade = IndiceStade + 1
+               END-PERFORM.
+
+           CHERCHER_OU_AJOUTER_STADE.
+               MOVE 0 TO Wtrouve2
+               MOVE 1 TO IndiceStade
+           PERFORM WITH TEST AFTER UNTIL IndiceStade > NbStadesDistincts
+                   OR Wtrouve2 = 1
+                   IF TabStadeNom(IndiceStade) = m_nomStade THEN
+                       MOVE 1 TO Wtrouve2
+                   ELSE
+                       COMPUTE IndiceStade = IndiceStade + 1
+                   END-IF
+               END-PERFORM
+               IF Wtrouve2 = 0 THEN
+                   COMPUTE NbStadesDistincts = NbStadesDistincts + 1
+                   MOVE m_nomStade TO TabStadeNom(NbStadesDistincts)
+                   MOVE 0 TO TabStadeTotal(NbStadesDistincts)
+                   MOVE 0 TO TabStadeNb(NbStadesDistincts)
+                   MOVE NbStadesDistincts TO IndiceStade
+               END-IF
+               ADD stat_m_nbSpect TO TabStadeTotal(IndiceStade)
+               ADD 1 TO TabStadeNb(IndiceStade).
+
+
+      *=================================================================
+      * Liste des equipes regroupees par sponsor.
+      *=================================================================
+           RAPPORT_SPONSORS.
+               MOVE 0 TO NbSponsorsDistincts
+               OPEN INPUT Fequipe
+               MOVE 0 TO Wfini
+               PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                   READ Fequipe NEXT
+                   AT END MOVE 1 TO Wfini
+                   NOT AT END
+                       PERFORM CHERCHER_OU_AJOUTER_SPONSOR
+               END-PERFORM
+               CLOSE Fequipe
+               DISPLAY '--- EQUIPES PAR SPONSOR ---'
+               MOVE 1 TO IndiceSponsor
+               PERFORM WITH TEST AFTER UNTIL
+                   IndiceSponsor > NbSponsorsDistincts
+                   DISPLAY 'Sponsor: 'TabSponsorNom(IndiceSponsor)
+                   OPEN INPUT Fequipe
+                   MOVE 0 TO Wfini
+                   PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                       READ Fequipe NEXT
+                       AT END MOVE 1 TO Wfini
+                       NOT AT END
+                           IF eq_sponsor =
+                               TabSponsorNom(IndiceSponsor) THEN
+                               DISPLAY '   - 'eq_nom
+                           END-IF
+                   END-PERFORM
+                   CLOSE Fequipe
+                   COMPUTE IndiceSponsor = IndiceSponsor + 1
+               END-PERFORM.
+
+           CHERCHER_OU_AJOUTER_SPONSOR.
+               MOVE 0 TO Wtrouve2
+               MOVE 1 TO IndiceSponsor
+               PERFORM WITH TEST AFTER UNTIL
+                   IndiceSponsor > NbSponsorsDistincts OR Wtrouve2 = 1
+                   IF TabSponsorNom(IndiceSponsor) = eq_sponsor THEN
+                       MOVE 1 TO Wtrouve2
+                   ELSE
+                       COMPUTE IndiceSponsor = IndiceSponsor + 1
+                   END-IF
+               END-PERFORM
+               IF Wtrouve2 = 0 THEN
+                   COMPUTE NbSponsorsDistincts = NbSponsorsDistincts + 1
+                   MOVE eq_sponsor TO TabSponsorNom(NbSponsorsDistincts)
+               END-IF.
+
+
+      *=================================================================
+      * affiche une ligne de match (statut, equipes, score, stade),
+      * reutilisee par l'historique d'equipe et le tableau eliminatoire
+      *=================================================================
+           AFFICHER_LIGNE_HISTORIQUE.
+               MOVE m_id TO stat_m_id
+               READ FstatMatch
+                   INVALID KEY
+                       MOVE 0 TO stat_m_scoreEq1
+                       MOVE 0 TO stat_m_scoreEq2
+               END-READ
+               DISPLAY m_statut' : 'm_nomEquipe1' 'stat_m_scoreEq1' - '
+                   stat_m_scoreEq2' 'm_nomEquipe2' ('m_nomStade')'.
+
+
+      *=================================================================
+      * Historique complet d'une equipe, en passant par les cles
+      * alternatives m_nomEquipe1 / m_nomEquipe2 de Fmatch.
+      *=================================================================
+           HISTORIQUE_EQUIPE.
+               DISPLAY 'Nom de l equipe recherchee'
+               ACCEPT TampoTeamRecherche
+               DISPLAY '--- HISTORIQUE DE 'TampoTeamRecherche' ---'
+               OPEN INPUT Fmatch
+               OPEN INPUT FstatMatch
+               MOVE TampoTeamRecherche TO m_nomEquipe1
+               START Fmatch KEY IS = m_nomEquipe1
+                   INVALID KEY
+                       DISPLAY 'Aucun match a domicile trouve'
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfini
+                       PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                           READ Fmatch NEXT
+                           AT END MOVE 1 TO Wfini
+                           NOT AT END
+                           IF m_nomEquipe1 NOT = TampoTeamRecherche THEN
+                                   MOVE 1 TO Wfini
+                               ELSE
+                                   PERFORM AFFICHER_LIGNE_HISTORIQUE
+                               END-IF
+                       END-PERFORM
+               END-START
+               MOVE TampoTeamRecherche TO m_nomEquipe2
+               START Fmatch KEY IS = m_nomEquipe2
+                   INVALID KEY
+                       DISPLAY 'Aucun match a l exterieur trouve'
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfini
+                       PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                           READ Fmatch NEXT
+                           AT END MOVE 1 TO Wfini
+                           NOT AT END
+                           IF m_nomEquipe2 NOT = TampoTeamRecherche THEN
+                                   MOVE 1 TO Wfini
+                               ELSE
+                                   PERFORM AFFICHER_LIGNE_HISTORIQUE
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE Fmatch
+               CLOSE FstatMatch.
+
+
+      *=================================================================
+      * Tableau du parcours eliminatoire, tour par tour.
+      *=================================================================
+           RAPPORT_BRACKET.
+               DISPLAY '=== TABLEAU DES MATCHS ELIMINATOIRES ==='
+               MOVE 'poules 8eme' TO TampoStatutCible
+               PERFORM AFFICHER_TOUR_BRACKET
+               MOVE 'poules 4eme' TO TampoStatutCible
+               PERFORM AFFICHER_TOUR_BRACKET
+               MOVE 'poules semi' TO TampoStatutCible
+               PERFORM AFFICHER_TOUR_BRACKET
+               MOVE 'poules final' TO TampoStatutCible
+               PERFORM AFFICHER_TOUR_BRACKET
+               MOVE 'poules 3eme' TO TampoStatutCible
+               PERFORM AFFICHER_TOUR_BRACKET.
+
+           AFFICHER_TOUR_BRACKET.
+               DISPLAY '--- 'TampoStatutCible' ---'
+               OPEN INPUT Fmatch
+               OPEN INPUT FstatMatch
+               MOVE TampoStatutCible TO m_statut
+               START Fmatch KEY IS = m_statut
+                   INVALID KEY
+                       DISPLAY '(aucun match pour ce tour)'
+                   NOT INVALID KEY
+                       MOVE 0 TO Wfini
+                       PERFORM WITH TEST AFTER UNTIL Wfini = 1
+                           READ Fmatch NEXT
+                           AT END MOVE 1 TO Wfini
+                           NOT AT END
+                               IF m_statut NOT = TampoStatutCible THEN
+                                   MOVE 1 TO Wfini
+                               ELSE
+                                   PERFORM AFFICHER_LIGNE_HISTORIQUE
+                               END-IF
+                       END-PERFORM
+               END-START
+               CLOSE Fmatch
+               CLOSE FstatMatch.
+
            END PROGRAM ProjetCoupeDuMonde_cbl.
