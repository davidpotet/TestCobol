@@ -16,17 +16,14 @@
             ORGANIZATION indexed
             ACCESS IS dynamic
             RECORD KEY IS fac_Action
-            ALTERNATE RECORD KEY IS fac_idRencAc
-            ALTERNATE RECORD KEY IS fac_idJouAc
+            ALTERNATE RECORD KEY IS fac_idRencAc WITH DUPLICATES
+            ALTERNATE RECORD KEY IS fac_idJouAc WITH DUPLICATES
             FILE STATUS IS factions_stat.
 
                 SELECT farbitres ASSIGN TO "arbitres.dat"
             ORGANIZATION indexed
             ACCESS IS dynamic
             RECORD KEY IS fa_Arbitre
-            ALTERNATE RECORD KEY IS fa_idRenc
-            ALTERNATE RECORD KEY IS fa_dateRenc WITH DUPLICATES
-            ALTERNATE RECORD KEY IS fa_heureRenc WITH DUPLICATES
             FILE STATUS IS farbitres_stat.
 
                 SELECT fjoueurs ASSIGN TO "joueurs.dat"
@@ -61,10 +58,26 @@
             FILE STATUS IS frencontres_stat.
 
                SELECT fadministrateurs ASSIGN TO "administrateurs.dat"
-           ORGANIZATION sequential
-           ACCESS IS sequential
+           ORGANIZATION indexed
+           ACCESS IS dynamic
+           RECORD KEY IS fa_login
            FILE STATUS IS fadministrateurs_stat.
 
+           SELECT freservations ASSIGN TO "reservations.dat"
+           ORGANIZATION indexed
+           ACCESS IS dynamic
+           RECORD KEY IS fres_Reservation
+           ALTERNATE RECORD KEY IS fres_idRenc WITH DUPLICATES
+           FILE STATUS IS freservations_stat.
+
+           SELECT faffectations ASSIGN TO "affectations.dat"
+           ORGANIZATION indexed
+           ACCESS IS dynamic
+           RECORD KEY IS faf_Affectation
+           ALTERNATE RECORD KEY IS faf_idRenc WITH DUPLICATES
+           ALTERNATE RECORD KEY IS faf_dateRenc WITH DUPLICATES
+           FILE STATUS IS faffectations_stat.
+
 
            DATA DIVISION.
            FILE SECTION.
@@ -73,8 +86,17 @@
 
            FD fadministrateurs.
             01 administrateurTampon.
+              02 fa_login PIC X(10).
               02 fa_mdp PIC X(15).
 
+           FD freservations.
+            01 reservationsTampon.
+              02 fres_Reservation.
+                03 fres_idVisiteur PIC 9(3).
+                03 fres_idRenc PIC 9(5).
+              02 fres_statutRes PIC A(10).
+              02 fres_dateRes PIC 9(8).
+
 
            FD fvisiteurs.
             01 fvisiteursTampon.
@@ -101,12 +123,30 @@
               02 fa_Arbitre.
                 03 fa_idArb PIC 9(3).
                 03 fa_nomArb PIC A(20).
-              02 fa_dateRenc PIC X(10).
-              02 fa_heureRenc PIC X(5).
-              02 fa_idRenc PIC 9(3).
               02 fa_prenomArb PIC A(20).
               02 fa_ageArb PIC 9(2).
               02 fa_nationaliteArb PIC A(20).
+              02 fa_modifPar PIC X(10).
+              02 fa_dateModif PIC 9(8).
+
+      *=================================================================
+      * une ligne par affectation (arbitre+rencontre), au lieu d'un
+      * seul creneau sur la fiche de l'arbitre, pour qu'un arbitre
+      * puisse etre affecte a plusieurs rencontres sans en perdre la
+      * trace ; cle alternative sur faf_idRenc pour retrouver tous les
+      * arbitres d'une rencontre, sur faf_dateRenc pour verifier la
+      * disponibilite d'un arbitre a une date donnee
+      *=================================================================
+           FD faffectations.
+            01 affectationsTampon.
+              02 faf_Affectation.
+                03 faf_idArb PIC 9(3).
+                03 faf_idRenc PIC 9(5).
+              02 faf_dateRenc PIC X(10).
+              02 faf_heureRenc PIC X(5).
+              02 faf_slot PIC 9(1).
+              02 faf_modifPar PIC X(10).
+              02 faf_dateModif PIC 9(8).
 
 
                     FD fjoueurs.
@@ -125,6 +165,8 @@
               02 fj_passeJou PIC 9(3).
               02 fj_cartonRJou PIC 9(3).
               02 fj_cartonJJou PIC 9(3).
+              02 fj_modifPar PIC X(10).
+              02 fj_dateModif PIC 9(8).
 
 
             FD fequipes.
@@ -141,6 +183,8 @@
               02 fe_butMarquesEq PIC 9(3).
               02 fe_butPrisEq PIC 9(3).
               02 fe_presidentEq PIC A(20).
+              02 fe_modifPar PIC X(10).
+              02 fe_dateModif PIC 9(8).
 
 
            FD frencontres.
@@ -161,6 +205,8 @@
             02 fr_idArb2 PIC 9(2).
             02 fr_idArb3 PIC 9(2).
             02 fr_idArb4 PIC 9(2).
+            02 fr_modifPar PIC X(10).
+            02 fr_dateModif PIC 9(8).
 
 
            FD fstades.
@@ -183,6 +229,8 @@
            77 fstades_stat PIC 9(2).
            77 fvisiteurs_stat PIC 9(2).
            77 fadministrateurs_stat PIC 9(2).
+           77 freservations_stat PIC 9(2).
+           77 faffectations_stat PIC 9(2).
 
 
 
@@ -190,6 +238,7 @@
 
            77 Wrep PIC 9.
            77 Wfin PIC 9.
+           77 Wfini PIC 9.
            77 Wchoix PIC X(6).
 
            77 idJoueur PIC A(30).
@@ -214,7 +263,71 @@
            77 WAnnee_FinSaison PIC 9(2).
 
 
-           77 WId_visiteur PIC 9(2).
+           77 WId_visiteur PIC 9(3).
+
+      * authentification administrateur nominative
+           77 TampoAdminLogin PIC X(10).
+           77 WloginSaisi PIC X(10).
+           77 WmdpSaisi PIC X(15).
+           77 TampoDateAudit PIC 9(8).
+           77 TampoNbAdmins PIC 9(4).
+
+      * classement ligue 1
+           77 IndiceClassement PIC 9(3).
+           77 IndiceClassementB PIC 9(3).
+           77 NbEquipesClassees PIC 9(3).
+           77 TampoDiffButs PIC S9(5).
+           77 TampoDiffButsB PIC S9(5).
+           77 TampoNomEquipeTrouve PIC A(20).
+           77 Ok PIC 9.
+           01 TableClassement.
+               02 ClassementLigne OCCURS 50.
+                   03 Clt_idEq PIC 9(6).
+                   03 Clt_nomEq PIC A(20).
+                   03 Clt_points PIC 9(3).
+                   03 Clt_butsPour PIC 9(3).
+                   03 Clt_butsContre PIC 9(3).
+           01 TampoLigneClassement.
+               02 TL_idEq PIC 9(6).
+               02 TL_nomEq PIC A(20).
+               02 TL_points PIC 9(3).
+               02 TL_butsPour PIC 9(3).
+               02 TL_butsContre PIC 9(3).
+
+      * rafraichissement des stats joueurs
+           77 TampoIdJouRecherche PIC 9(3).
+           77 WtousLesJoueurs PIC 9.
+           77 TampoNbButs PIC 9(3).
+           77 TampoNbPasses PIC 9(3).
+           77 TampoNbCartonsR PIC 9(3).
+           77 TampoNbCartonsJ PIC 9(3).
+
+      * affectation des arbitres
+           77 TampoIdRencArb PIC 9(5).
+           77 TampoIdArbSaisi PIC 9(3).
+           77 WarbitreLibre PIC 9.
+           77 WslotArbitre PIC 9.
+           77 TampoDateArbTxt PIC X(8).
+           77 TampoHeureArbTxt PIC X(5).
+
+      * identifiants auto-incrementes par recherche du maximum existant
+           77 TampoNextIdJoueur PIC 9(3).
+           77 TampoNextIdEquipe PIC 9(6).
+           77 TampoNextIdArbitre PIC 9(3).
+           77 TampoNextIdRencontre PIC 9(5).
+           77 TampoNextIdStade PIC 9(6).
+           77 TampoNextIdAction PIC 9(3).
+
+      * reservation de places
+           77 TampoIdEquipeDom PIC 9(6).
+           77 TampoIdStadeDom PIC 9(6).
+           77 TampoCapaciteStade PIC 9(6).
+           77 NbResaConfirmees PIC 9(6).
+           77 WplaceDisponible PIC 9.
+           77 TampoIdRencVisee PIC 9(5).
+
+      * recherche lineaire equipe / stade par identifiant
+           77 Wtrouve3 PIC 9.
 
            PROCEDURE DIVISION.
        MOVE 12 TO WJour_courant
@@ -261,11 +374,57 @@
         END-IF
         CLOSE fstades
 
+        OPEN I-O fvisiteurs
+        IF fvisiteurs_stat =35 THEN
+          OPEN OUTPUT fvisiteurs
+        END-IF
+        CLOSE fvisiteurs
 
+        OPEN I-O fadministrateurs
+        IF fadministrateurs_stat =35 THEN
+          OPEN OUTPUT fadministrateurs
+        END-IF
+        CLOSE fadministrateurs
 
-           MOVE "administrateurs" TO Wmdp
+        OPEN I-O freservations
+        IF freservations_stat =35 THEN
+          OPEN OUTPUT freservations
+        END-IF
+        CLOSE freservations
+
+        OPEN I-O faffectations
+        IF faffectations_stat =35 THEN
+          OPEN OUTPUT faffectations
+        END-IF
+        CLOSE faffectations
+
+           ACCEPT TampoDateAudit FROM DATE YYYYMMDD
+           PERFORM AMORCER_ADMIN_DEFAUT
            PERFORM MENU_PRINCIPAL
            STOP RUN.
+
+      *=================================================================
+      * cree le tout premier compte administrateur si administrateurs.
+      * dat est encore vide, pour ne pas se retrouver sans acces
+      *=================================================================
+           AMORCER_ADMIN_DEFAUT.
+           MOVE 0 TO TampoNbAdmins
+           OPEN INPUT fadministrateurs
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fadministrateurs NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   COMPUTE TampoNbAdmins = TampoNbAdmins + 1
+           END-PERFORM
+           CLOSE fadministrateurs
+           IF TampoNbAdmins = 0 THEN
+               OPEN I-O fadministrateurs
+               MOVE 'admin' TO fa_login
+               MOVE 'administrateurs' TO fa_mdp
+               WRITE administrateurTampon END-WRITE
+               CLOSE fadministrateurs
+           END-IF.
             COPY "actions".
             COPY "arbitres".
             COPY "joueurs".
@@ -299,7 +458,7 @@
            ACCEPT WchoixUtilisateur
                EVALUATE WchoixUtilisateur
                  WHEN 1 PERFORM AFFICHAGE_VISITEUR
-                 WHEN 2 PERFORM AFFICHAGE_ADMINISTRATEUR
+                 WHEN 2 PERFORM ADMINISTRATEUR
                END-EVALUATE
            END-PERFORM.
 
@@ -346,6 +505,200 @@
            MOVE 0 TO WId_visiteur
            PERFORM MENU_PRINCIPAL.
 
+      *=================================================================
+      * connexion d'un visiteur deja inscrit ; bascule ensuite sur le
+      * menu reserve aux visiteurs connectes (reservation de places)
+      *=================================================================
+           CONNEXION_VISITEUR.
+           DISPLAY 'Identifiant visiteur '
+           ACCEPT fv_id
+           DISPLAY 'Nom '
+           ACCEPT fv_nom
+           OPEN INPUT fvisiteurs
+           READ fvisiteurs
+               INVALID KEY
+                   DISPLAY 'Visiteur inconnu !'
+                   CLOSE fvisiteurs
+               NOT INVALID KEY
+                   MOVE fv_id TO WId_visiteur
+                   CLOSE fvisiteurs
+                   PERFORM MENU_VISITEUR_CONNECTE
+           END-READ.
+
+      *=================================================================
+      * creation d'un compte visiteur
+      *=================================================================
+           AJOUT_VISITEUR.
+           MOVE 0 TO WId_visiteur
+           OPEN INPUT fvisiteurs
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fvisiteurs NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fv_id > WId_visiteur THEN
+                       MOVE fv_id TO WId_visiteur
+                   END-IF
+           END-PERFORM
+           CLOSE fvisiteurs
+           COMPUTE WId_visiteur = WId_visiteur + 1
+           OPEN I-O fvisiteurs
+           MOVE WId_visiteur TO fv_id
+           DISPLAY 'Nom '
+           ACCEPT fv_nom
+           DISPLAY 'Prenom '
+           ACCEPT fv_prenom
+           DISPLAY 'Adresse '
+           ACCEPT fv_adresse
+           DISPLAY 'Email '
+           ACCEPT fv_email
+           DISPLAY 'Age '
+           ACCEPT fv_age
+           WRITE fvisiteursTampon END-WRITE
+           CLOSE fvisiteurs
+           DISPLAY 'Compte visiteur cree, identifiant : 'WId_visiteur.
+
+      *=================================================================
+      * liste des visiteurs, consultable cote administrateur
+      *=================================================================
+           INFO_VISITEURS.
+           OPEN INPUT fvisiteurs
+           MOVE 0 TO Wfin
+           DISPLAY '--- LISTE DES VISITEURS ---'
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fvisiteurs NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   DISPLAY fv_id' 'fv_nom' 'fv_prenom' 'fv_email
+           END-PERFORM
+           CLOSE fvisiteurs.
+
+      *=================================================================
+      * menu du visiteur une fois connecte : reservation de places
+      *=================================================================
+           MENU_VISITEUR_CONNECTE.
+           PERFORM WITH TEST AFTER UNTIL WchoixVisiteur < 1
+           DISPLAY
+           '*****************************************************'
+           DISPLAY
+           '* 0 - Retour                                        *'
+           DISPLAY
+           '* 1 - Reserver une place pour une rencontre         *'
+           DISPLAY
+           '*****************************************************'
+           ACCEPT WchoixVisiteur
+           EVALUATE WchoixVisiteur
+           WHEN 1
+               PERFORM RESERVER_PLACE
+           END-EVALUATE
+           END-PERFORM
+           MOVE 1 TO WchoixVisiteur.
+
+      *=================================================================
+      * reserve une place pour une rencontre tant que la capacite du
+      * stade de l'equipe a domicile n'est pas atteinte
+      *=================================================================
+           RESERVER_PLACE.
+           DISPLAY 'Numero de la rencontre a reserver '
+           ACCEPT TampoIdRencVisee
+           OPEN INPUT frencontres
+           MOVE TampoIdRencVisee TO fr_idRenc
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ frencontres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fr_idRenc = TampoIdRencVisee THEN
+                       MOVE 1 TO Wtrouve3
+                   END-IF
+           END-PERFORM
+           IF Wtrouve3 = 0 THEN
+               DISPLAY 'Rencontre inconnue !'
+               CLOSE frencontres
+           ELSE
+               MOVE fr_EquipeDom TO TampoIdEquipeDom
+               CLOSE frencontres
+               PERFORM TROUVER_CAPACITE_STADE_DOM
+               PERFORM COMPTER_RESA_CONFIRMEES
+               IF NbResaConfirmees >= TampoCapaciteStade THEN
+                   DISPLAY 'Stade complet, reservation refusee !'
+               ELSE
+                   OPEN I-O freservations
+                   MOVE WId_visiteur TO fres_idVisiteur
+                   MOVE TampoIdRencVisee TO fres_idRenc
+                   MOVE 'confirmee' TO fres_statutRes
+                   MOVE TampoDateAudit TO fres_dateRes
+                   WRITE reservationsTampon END-WRITE
+                   CLOSE freservations
+                   DISPLAY 'Reservation confirmee.'
+               END-IF
+           END-IF
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin.
+
+      *=================================================================
+      * retrouve la capacite du stade de l'equipe jouant a domicile
+      * d'une rencontre (fequipes.fe_idStade -> fstades.fs_idStade)
+      *=================================================================
+           TROUVER_CAPACITE_STADE_DOM.
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin
+           OPEN INPUT fequipes
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ fequipes NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fe_idEquipe = TampoIdEquipeDom THEN
+                       MOVE 1 TO Wtrouve3
+                       MOVE fe_idStade TO TampoIdStadeDom
+                   END-IF
+           END-PERFORM
+           CLOSE fequipes
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin
+           MOVE 0 TO TampoCapaciteStade
+           OPEN INPUT fstades
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ fstades NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fs_idStade = TampoIdStadeDom THEN
+                       MOVE 1 TO Wtrouve3
+                       MOVE fs_capaciteStade TO TampoCapaciteStade
+                   END-IF
+           END-PERFORM
+           CLOSE fstades
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin.
+
+      *=================================================================
+      * compte les reservations deja confirmees pour la rencontre visee
+      *=================================================================
+           COMPTER_RESA_CONFIRMEES.
+           MOVE 0 TO NbResaConfirmees
+           OPEN INPUT freservations
+           MOVE TampoIdRencVisee TO fres_idRenc
+           START freservations KEY IS = fres_idRenc
+               INVALID KEY MOVE 1 TO Wfin
+           END-START
+           IF Wfin NOT = 1 THEN
+               MOVE 0 TO Wfin
+               PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                   READ freservations NEXT
+                   AT END MOVE 1 TO Wfin
+                   NOT AT END
+                       IF fres_idRenc NOT = TampoIdRencVisee THEN
+                           MOVE 1 TO Wfin
+                       ELSE
+                           IF fres_statutRes = 'confirmee' THEN
+                             COMPUTE NbResaConfirmees =
+                                 NbResaConfirmees + 1
+                           END-IF
+                       END-IF
+               END-PERFORM
+           END-IF
+           CLOSE freservations
+           MOVE 0 TO Wfin.
+
            AFFICHAGE_ADMINISTRATEUR.
            PERFORM WITH TEST AFTER UNTIL WchoixAdmin < 1
            DISPLAY
@@ -387,7 +740,11 @@
            DISPLAY
            '*                                                   *'
            DISPLAY
-           '* 8 - Se deconnecter                                *'
+           '* 8 - Classement Ligue 1                            *'
+           DISPLAY
+           '*                                                   *'
+           DISPLAY
+           '* 9 - Se deconnecter                                *'
            DISPLAY
            '*****************************************************'
 
@@ -408,23 +765,216 @@
              WHEN 7
                   PERFORM MENU_RENCONTRES
              WHEN 8
+                  PERFORM CLASSEMENT_LIGUE1
+             WHEN 9
                   PERFORM MENU_PRINCIPAL
            END-EVALUATE
            END-PERFORM.
 
+      *=================================================================
+      * authentification nominative d'un administrateur
+      *=================================================================
            ADMINISTRATEUR.
+           DISPLAY 'Identifiant administrateur '
+           ACCEPT WloginSaisi
+           DISPLAY 'Veuillez saisir votre mot de passe '
+           ACCEPT WmdpSaisi
            OPEN INPUT fadministrateurs
-           IF fadministrateurs_stat = 35 THEN
-               OPEN OUTPUT fadministrateurs
-               CLOSE fadministrateurs
+           MOVE WloginSaisi TO fa_login
+           READ fadministrateurs
+               INVALID KEY
+                   DISPLAY 'Identifiant ou mot de passe incorrect'
+                   CLOSE fadministrateurs
+                   PERFORM MENU_PRINCIPAL
+               NOT INVALID KEY
+                   IF fa_mdp = WmdpSaisi THEN
+                       MOVE fa_login TO TampoAdminLogin
+                       CLOSE fadministrateurs
+                       PERFORM AFFICHAGE_ADMINISTRATEUR
+                   ELSE
+                       DISPLAY 'Identifiant ou mot de passe incorrect'
+                       CLOSE fadministrateurs
+                       PERFORM MENU_PRINCIPAL
+                   END-IF
+           END-READ.
+
+      *=================================================================
+      * classement Ligue 1 etabli a partir des rencontres terminees
+      * (fr_statutRenc = 'fini')
+      *=================================================================
+           CLASSEMENT_LIGUE1.
+           MOVE 0 TO NbEquipesClassees
+           OPEN INPUT frencontres
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ frencontres NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fr_statutRenc = 'fini' THEN
+                       PERFORM CUMULER_RESULTAT_RENCONTRE
+                   END-IF
+           END-PERFORM
+           CLOSE frencontres
+           PERFORM TRIER_CLASSEMENT
+           PERFORM ENREGISTRER_CLASSEMENT_EQUIPES
+           DISPLAY '--- CLASSEMENT LIGUE 1 ---'
+           MOVE 1 TO IndiceClassement
+           PERFORM WITH TEST AFTER UNTIL
+               IndiceClassement > NbEquipesClassees
+               DISPLAY IndiceClassement' - 'Clt_nomEq(IndiceClassement)
+                   ' Pts:'Clt_points(IndiceClassement)
+                   ' BP:'Clt_butsPour(IndiceClassement)
+                   ' BC:'Clt_butsContre(IndiceClassement)
+               COMPUTE IndiceClassement = IndiceClassement + 1
+           END-PERFORM
+           MOVE 0 TO Wfin.
+
+      *=================================================================
+      * reporte les points et buts du classement recalcule sur la fiche
+      * de chaque equipe (fe_pointsEq/fe_butMarquesEq/fe_butPrisEq)
+      *=================================================================
+           ENREGISTRER_CLASSEMENT_EQUIPES.
+           OPEN I-O fequipes
+           MOVE 1 TO IndiceClassement
+           PERFORM WITH TEST AFTER UNTIL
+               IndiceClassement > NbEquipesClassees
+               MOVE Clt_idEq(IndiceClassement) TO fe_idEquipe
+               MOVE Clt_nomEq(IndiceClassement) TO fe_nomEq
+               READ fequipes
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE Clt_points(IndiceClassement) TO fe_pointsEq
+                       MOVE Clt_butsPour(IndiceClassement) TO
+                           fe_butMarquesEq
+                       MOVE Clt_butsContre(IndiceClassement) TO
+                           fe_butPrisEq
+                       MOVE TampoAdminLogin TO fe_modifPar
+                       MOVE TampoDateAudit TO fe_dateModif
+                       REWRITE equipesTampon
+               END-READ
+               COMPUTE IndiceClassement = IndiceClassement + 1
+           END-PERFORM
+           CLOSE fequipes.
+
+           CUMULER_RESULTAT_RENCONTRE.
+           MOVE fr_EquipeDom TO TampoIdEquipeDom
+           PERFORM CHERCHER_OU_AJOUTER_CLASSEMENT
+           IF fr_scoreDomRenc > fr_scoreExtRenc THEN
+               COMPUTE Clt_points(IndiceClassement) =
+                   Clt_points(IndiceClassement) + 3
+           ELSE
+               IF fr_scoreDomRenc = fr_scoreExtRenc THEN
+                   COMPUTE Clt_points(IndiceClassement) =
+                       Clt_points(IndiceClassement) + 1
+               END-IF
            END-IF
-           DISPLAY 'Veuillez saisir votre mot de passe '
-           ACCEPT  fa_mdp
-            IF fa_mdp = Wmdp THEN
-               PERFORM  AFFICHAGE_ADMINISTRATEUR
-            ELSE
-           DISPLAY 'Le mot de passe saisie est incorrect'
-           PERFORM MENU_PRINCIPAL
+           COMPUTE Clt_butsPour(IndiceClassement) =
+               Clt_butsPour(IndiceClassement) + fr_scoreDomRenc
+           COMPUTE Clt_butsContre(IndiceClassement) =
+               Clt_butsContre(IndiceClassement) + fr_scoreExtRenc
+
+           MOVE fr_EquipeExt TO TampoIdEquipeDom
+           PERFORM CHERCHER_OU_AJOUTER_CLASSEMENT
+           IF fr_scoreExtRenc > fr_scoreDomRenc THEN
+               COMPUTE Clt_points(IndiceClassement) =
+                   Clt_points(IndiceClassement) + 3
+           ELSE
+               IF fr_scoreExtRenc = fr_scoreDomRenc THEN
+                   COMPUTE Clt_points(IndiceClassement) =
+                       Clt_points(IndiceClassement) + 1
+               END-IF
            END-IF
-           STOP RUN.
-           CLOSE fadministrateurs.
+           COMPUTE Clt_butsPour(IndiceClassement) =
+               Clt_butsPour(IndiceClassement) + fr_scoreExtRenc
+           COMPUTE Clt_butsContre(IndiceClassement) =
+               Clt_butsContre(IndiceClassement) + fr_scoreDomRenc.
+
+           CHERCHER_OU_AJOUTER_CLASSEMENT.
+           MOVE 0 TO Wtrouve3
+           MOVE 1 TO IndiceClassement
+           PERFORM WITH TEST AFTER UNTIL
+               IndiceClassement > NbEquipesClassees OR Wtrouve3 = 1
+               IF Clt_idEq(IndiceClassement) = TampoIdEquipeDom THEN
+                   MOVE 1 TO Wtrouve3
+               ELSE
+                   COMPUTE IndiceClassement = IndiceClassement + 1
+               END-IF
+           END-PERFORM
+           IF Wtrouve3 = 0 THEN
+               COMPUTE NbEquipesClassees = NbEquipesClassees + 1
+               MOVE NbEquipesClassees TO IndiceClassement
+               MOVE TampoIdEquipeDom TO Clt_idEq(IndiceClassement)
+               PERFORM TROUVER_NOM_EQUIPE_PAR_ID
+               MOVE TampoNomEquipeTrouve TO Clt_nomEq(IndiceClassement)
+               MOVE 0 TO Clt_points(IndiceClassement)
+               MOVE 0 TO Clt_butsPour(IndiceClassement)
+               MOVE 0 TO Clt_butsContre(IndiceClassement)
+           END-IF
+           MOVE 0 TO Wtrouve3.
+
+      *=================================================================
+      * recherche lineaire du nom d'une equipe a partir de fe_idEquipe
+      *=================================================================
+           TROUVER_NOM_EQUIPE_PAR_ID.
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin
+           MOVE SPACES TO TampoNomEquipeTrouve
+           OPEN INPUT fequipes
+           PERFORM WITH TEST AFTER UNTIL Wtrouve3 = 1 OR Wfin = 1
+               READ fequipes NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                   IF fe_idEquipe = TampoIdEquipeDom THEN
+                       MOVE 1 TO Wtrouve3
+                       MOVE fe_nomEq TO TampoNomEquipeTrouve
+                   END-IF
+           END-PERFORM
+           CLOSE fequipes
+           MOVE 0 TO Wtrouve3
+           MOVE 0 TO Wfin.
+
+      *=================================================================
+      * tri a bulles du classement par points puis par difference de
+      * buts (pas de SORT / PERFORM VARYING dans ce programme)
+      *=================================================================
+           TRIER_CLASSEMENT.
+           MOVE 0 TO Wfini
+           PERFORM WITH TEST AFTER UNTIL Wfini = 1
+               MOVE 1 TO Wfini
+               MOVE 1 TO IndiceClassement
+               PERFORM WITH TEST AFTER UNTIL
+                   IndiceClassement >= NbEquipesClassees
+                   COMPUTE IndiceClassementB = IndiceClassement + 1
+                   MOVE 0 TO Ok
+                   IF Clt_points(IndiceClassement) <
+                       Clt_points(IndiceClassementB) THEN
+                       MOVE 1 TO Ok
+                   END-IF
+                   IF Clt_points(IndiceClassement) =
+                       Clt_points(IndiceClassementB) THEN
+                       COMPUTE TampoDiffButs =
+                           Clt_butsPour(IndiceClassement) -
+                           Clt_butsContre(IndiceClassement)
+                       COMPUTE TampoDiffButsB =
+                           Clt_butsPour(IndiceClassementB) -
+                           Clt_butsContre(IndiceClassementB)
+                       IF TampoDiffButs < TampoDiffButsB THEN
+                           MOVE 1 TO Ok
+                       END-IF
+                   END-IF
+                   IF Ok = 1 THEN
+                       PERFORM ECHANGER_LIGNES_CLASSEMENT
+                       MOVE 0 TO Wfini
+                   END-IF
+                   COMPUTE IndiceClassement = IndiceClassement + 1
+               END-PERFORM
+           END-PERFORM.
+
+           ECHANGER_LIGNES_CLASSEMENT.
+           MOVE ClassementLigne(IndiceClassement) TO
+               TampoLigneClassement
+           MOVE ClassementLigne(IndiceClassementB) TO
+               ClassementLigne(IndiceClassement)
+           MOVE TampoLigneClassement TO
+               ClassementLigne(IndiceClassementB).
